@@ -0,0 +1,378 @@
+    *>    end-of-day rollup report: tutorial1.cob, primes2.cob and
+    *>    primes3.cob each produce their own standalone report with no
+    *>    aggregation across runs, so getting a daily total today means
+    *>    manually adding up numbers across several separate files.
+    *>    this program reads the already-classified, comma/fixed-field
+    *>    exports those three programs already write -- tutorial1.cob's
+    *>    and primes2.cob's CSV exports and primes3.cob's audit log --
+    *>    rather than re-parsing three different human-readable
+    *>    report-line layouts,
+    *>    and rolls them up into one management summary: total primes,
+    *>    total composites, total rejects, broken out by run, plus a
+    *>    further breakdown by job id (shift) for primes3.cob, the only
+    *>    one of the three that stamps a job id on every decision.
+       identification division.
+       program-id. rollup.
+
+       environment division.
+       configuration section.
+       special-names.
+
+       input-output section.
+       file-control.
+    *>    dynamic-assigned with an environment override, same convention
+    *>    as PRIMECFG_DD/PRIMES2_*_DD/PRIMES3_AUDIT_DD, so this can point
+    *>    at a different day's files without recompiling.
+           select t1CsvFile assign to dynamic t1CsvFileName
+               organization is line sequential
+               file status is fsT1Csv.
+           select p2CsvFile assign to dynamic p2CsvFileName
+               organization is line sequential
+               file status is fsP2Csv.
+           select p3AuditFile assign to dynamic p3AuditFileName
+               organization is line sequential
+               file status is fsP3Audit.
+           select outputFile assign to dynamic outputFileName
+               organization is line sequential.
+
+       data division.
+       file section.
+           fd t1CsvFile.
+               01 t1CsvLine pic x(80).
+           fd p2CsvFile.
+               01 p2CsvLine pic x(80).
+           fd p3AuditFile.
+               01 p3AuditLine pic x(80).
+           fd outputFile.
+               01 outLine pic x(9999) value spaces.
+
+       working-storage section.
+           77 t1CsvFileName pic x(99) value "./cobol/assets/primes.csv".
+           77 p2CsvFileName pic x(99) value "./primes.csv".
+           77 p3AuditFileName pic x(99) value "./primes3.audit".
+           77 outputFileName pic x(99) value "./cobol/assets/rollup.out".
+           77 envOverride pic x(99).
+           77 fsT1Csv pic xx.
+           77 fsP2Csv pic xx.
+           77 fsP3Audit pic xx.
+           77 eofT1 pic 9 value zero.
+           77 eofP2 pic 9 value zero.
+           77 eofP3 pic 9 value zero.
+           77 riDate pic 9(8).
+           77 riTime pic 9(8).
+
+    *>    tutorial1.cob's and primes2.cob's CSV rows are comma-delimited
+    *>    text (NUMBER,CLASSIFICATION,TIME); UNSTRING picks the fields
+    *>    apart regardless of any trailing filler left in the 80-byte
+    *>    line by the fixed-width STRING that built them.
+           77 csvField1 pic x(15).
+           77 csvField2 pic x(15).
+           77 csvField3 pic x(20).
+
+    *>    primes3.cob's audit record is fixed-width (its own auditRecord
+    *>    layout) rather than comma-delimited, so it's unpacked with a
+    *>    matching group instead of UNSTRING.
+       01 p3AuditRecordIn.
+           02 p3InDate pic 9(8).
+           02 filler pic x.
+           02 p3InTime pic 9(8).
+           02 filler pic x.
+           02 p3InJob pic x(8).
+           02 filler pic x.
+           02 p3InNum pic -(8)9.
+           02 filler pic x.
+           02 p3InResult pic x(15).
+           02 filler pic x(27).
+
+           77 wsIdx pic 9(9).
+
+    *>    per-run subtotals.
+           77 t1PrimeCount pic 9(9) value zero.
+           77 t1CompositeCount pic 9(9) value zero.
+           77 t1RejectCount pic 9(9) value zero.
+           77 p2PrimeCount pic 9(9) value zero.
+           77 p2CompositeCount pic 9(9) value zero.
+           77 p2RejectCount pic 9(9) value zero.
+           77 p3PrimeCount pic 9(9) value zero.
+           77 p3CompositeCount pic 9(9) value zero.
+           77 p3RejectCount pic 9(9) value zero.
+
+    *>    grand totals across all three runs.
+           77 totalPrimeCount pic 9(9) value zero.
+           77 totalCompositeCount pic 9(9) value zero.
+           77 totalRejectCount pic 9(9) value zero.
+
+    *>    per-job (shift) breakdown, primes3.cob only -- the same
+    *>    linear-search-a-small-table approach primes2.cob already uses
+    *>    for duplicate-ID detection.
+           77 jobCount pic 9(9) value zero.
+           77 jobIdx pic 9(9).
+       01 jobTable.
+           02 jobEntry occurs 20 times.
+               03 jobName pic x(8).
+               03 jobPrimeCount pic 9(9) value zero.
+               03 jobCompositeCount pic 9(9) value zero.
+               03 jobRejectCount pic 9(9) value zero.
+
+       01 titleLine.
+           02 filler pic x(6) value spaces.
+           02 filler pic x(13) value 'ROLLUP REPORT'.
+       01 theUnderLine.
+           02 filler pic x(32) value
+        ' -------------------------------'.
+       01 runInfoLine.
+           02 filler pic x(6) value spaces.
+           02 filler pic x(9) value 'RUN DATE '.
+           02 riOutDate pic 9(8).
+           02 filler pic x(7) value '  TIME '.
+           02 riOutTime pic 9(8).
+       01 blankLine.
+           02 filler pic x value space.
+       01 sectionLine.
+           02 filler pic x(6) value spaces.
+           02 filler pic x(5) value 'RUN: '.
+           02 sectionName pic x(20).
+       01 labelCountLine.
+           02 filler pic x(8) value spaces.
+           02 lineLabel pic x(14).
+           02 lineCount pic z(8)9.
+       01 jobCountLine.
+           02 filler pic x(10) value spaces.
+           02 jcJobName pic x(8).
+           02 filler pic x(9) value '  PRIMES '.
+           02 jcPrime pic z(8)9.
+           02 filler pic x(14) value '  COMPOSITES '.
+           02 jcComposite pic z(8)9.
+           02 filler pic x(11) value '  REJECTS '.
+           02 jcReject pic z(8)9.
+       01 noShiftDataLine.
+           02 filler pic x(10) value spaces.
+           02 filler pic x(62) value
+               'NO JOB ID IN SOURCE -- SHIFT BREAKDOWN NOT AVAILABLE'.
+       01 jobHeaderLine.
+           02 filler pic x(8) value spaces.
+           02 filler pic x(20) value 'BY SHIFT (JOB ID):'.
+
+       linkage section.
+       screen section.
+
+       procedure division.
+       main-routine section.
+       main-para.
+           accept riDate from date yyyymmdd.
+           accept riTime from time.
+           perform resolveFileNames.
+           perform processT1Csv.
+           perform processP2Csv.
+           perform processP3Audit.
+           perform writeReport.
+           stop run.
+
+    *>    same dynamic-filename/environment-override convention used
+    *>    throughout the rest of this tree.
+       resolveFileNames.
+           accept envOverride from environment "ROLLUP_T1_CSV_DD".
+           if envOverride is not equal to spaces
+               move envOverride to t1CsvFileName
+           end-if.
+           accept envOverride from environment "ROLLUP_P2_CSV_DD".
+           if envOverride is not equal to spaces
+               move envOverride to p2CsvFileName
+           end-if.
+           accept envOverride from environment "ROLLUP_P3_AUDIT_DD".
+           if envOverride is not equal to spaces
+               move envOverride to p3AuditFileName
+           end-if.
+           accept envOverride from environment "ROLLUP_OUTPUT_DD".
+           if envOverride is not equal to spaces
+               move envOverride to outputFileName
+           end-if.
+
+    *>    any of the three source files may not exist yet (a shift that
+    *>    never ran one of the three programs); skip it rather than
+    *>    erroring out, the same graceful-default style PRIMTEST already
+    *>    uses for a missing PRIMECFG.DAT.
+       processT1Csv.
+           open input t1CsvFile.
+           if fsT1Csv is equal to "00"
+               perform until eofT1 is equal to 1
+                   read t1CsvFile
+                       at end move 1 to eofT1
+                       not at end perform classifyT1Row
+                   end-read
+               end-perform
+               close t1CsvFile
+           end-if.
+
+       classifyT1Row.
+           unstring t1CsvLine delimited by ","
+               into csvField1 csvField2 csvField3.
+    *>    skip the CSV header row ("NUMBER,CLASSIFICATION,TIME").
+           if csvField1 is not equal to "NUMBER"
+               if csvField2 is equal to "PRIME"
+                   add 1 to t1PrimeCount
+               else if csvField2 is equal to "NOT A PRIME"
+                   add 1 to t1CompositeCount
+               else
+                   add 1 to t1RejectCount
+               end-if
+           end-if.
+
+       processP2Csv.
+           open input p2CsvFile.
+           if fsP2Csv is equal to "00"
+               perform until eofP2 is equal to 1
+                   read p2CsvFile
+                       at end move 1 to eofP2
+                       not at end perform classifyP2Row
+                   end-read
+               end-perform
+               close p2CsvFile
+           end-if.
+
+       classifyP2Row.
+           unstring p2CsvLine delimited by ","
+               into csvField1 csvField2 csvField3.
+           if csvField1 is not equal to "NUMBER"
+               if csvField2 is equal to "PRIME"
+                   add 1 to p2PrimeCount
+               else if csvField2 is equal to "NOT A PRIME"
+                   add 1 to p2CompositeCount
+               else
+                   add 1 to p2RejectCount
+               end-if
+           end-if.
+
+       processP3Audit.
+           open input p3AuditFile.
+           if fsP3Audit is equal to "00"
+               perform until eofP3 is equal to 1
+                   read p3AuditFile
+                       at end move 1 to eofP3
+                       not at end perform classifyP3Row
+                   end-read
+               end-perform
+               close p3AuditFile
+           end-if.
+
+       classifyP3Row.
+           move p3AuditLine to p3AuditRecordIn.
+           perform findOrAddJob.
+           if p3InResult is equal to "PRIME"
+               add 1 to p3PrimeCount
+               if jobIdx is not equal to zero
+                   add 1 to jobPrimeCount(jobIdx)
+               end-if
+           else if p3InResult is equal to "NOT A PRIME"
+               add 1 to p3CompositeCount
+               if jobIdx is not equal to zero
+                   add 1 to jobCompositeCount(jobIdx)
+               end-if
+           else
+               add 1 to p3RejectCount
+               if jobIdx is not equal to zero
+                   add 1 to jobRejectCount(jobIdx)
+               end-if
+           end-if.
+
+    *>    finds p3InJob in jobTable, adding a new entry the first time a
+    *>    job id is seen; leaves jobIdx zero (table full) if more than
+    *>    20 distinct job ids show up in one day's audit log.
+       findOrAddJob.
+           move zero to jobIdx.
+           perform varying wsIdx from 1 by 1 until wsIdx is greater than jobCount
+               if jobName(wsIdx) is equal to p3InJob
+                   move wsIdx to jobIdx
+                   exit perform
+               end-if
+           end-perform.
+           if jobIdx is equal to zero
+               if jobCount is less than 20
+                   add 1 to jobCount
+                   move jobCount to jobIdx
+                   move p3InJob to jobName(jobIdx)
+               end-if
+           end-if.
+
+       writeReport.
+           compute totalPrimeCount = t1PrimeCount + p2PrimeCount + p3PrimeCount.
+           compute totalCompositeCount =
+               t1CompositeCount + p2CompositeCount + p3CompositeCount.
+           compute totalRejectCount =
+               t1RejectCount + p2RejectCount + p3RejectCount.
+
+           move riDate to riOutDate.
+           move riTime to riOutTime.
+
+           open output outputFile.
+           write outLine from titleLine after advancing 0 lines.
+           write outLine from theUnderLine after advancing 1 line.
+           write outLine from runInfoLine after advancing 1 line.
+           write outLine from blankLine after advancing 1 line.
+
+           move "TUTORIAL1" to sectionName.
+           write outLine from sectionLine after advancing 1 line.
+           move "PRIMES" to lineLabel.
+           move t1PrimeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "COMPOSITES" to lineLabel.
+           move t1CompositeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "REJECTS" to lineLabel.
+           move t1RejectCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           write outLine from noShiftDataLine after advancing 1 line.
+           write outLine from blankLine after advancing 1 line.
+
+           move "PRIMES2" to sectionName.
+           write outLine from sectionLine after advancing 1 line.
+           move "PRIMES" to lineLabel.
+           move p2PrimeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "COMPOSITES" to lineLabel.
+           move p2CompositeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "REJECTS" to lineLabel.
+           move p2RejectCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           write outLine from noShiftDataLine after advancing 1 line.
+           write outLine from blankLine after advancing 1 line.
+
+           move "PRIMES3" to sectionName.
+           write outLine from sectionLine after advancing 1 line.
+           move "PRIMES" to lineLabel.
+           move p3PrimeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "COMPOSITES" to lineLabel.
+           move p3CompositeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "REJECTS" to lineLabel.
+           move p3RejectCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           if jobCount is greater than zero
+               write outLine from jobHeaderLine after advancing 1 line
+               perform varying wsIdx from 1 by 1 until wsIdx is greater than jobCount
+                   move jobName(wsIdx) to jcJobName
+                   move jobPrimeCount(wsIdx) to jcPrime
+                   move jobCompositeCount(wsIdx) to jcComposite
+                   move jobRejectCount(wsIdx) to jcReject
+                   write outLine from jobCountLine after advancing 1 line
+               end-perform
+           else
+               write outLine from noShiftDataLine after advancing 1 line
+           end-if.
+           write outLine from blankLine after advancing 1 line.
+
+           move "TOTAL" to sectionName.
+           write outLine from sectionLine after advancing 1 line.
+           move "PRIMES" to lineLabel.
+           move totalPrimeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "COMPOSITES" to lineLabel.
+           move totalCompositeCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+           move "REJECTS" to lineLabel.
+           move totalRejectCount to lineCount.
+           write outLine from labelCountLine after advancing 1 line.
+
+           close outputFile.
