@@ -0,0 +1,172 @@
+    *>    shared prime-test subroutine used by tutorial1 (primes1.cob),
+    *>    primes2.cob and primes3.cob so the same number always gets the
+    *>    same PRIME/NOT-A-PRIME/ILLEGAL INPUT answer regardless of which
+    *>    report ran it.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRIMTEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+    *>    classification thresholds, externalized so the illegal-input
+    *>    cutoff and the smallest number worth trial dividing can be
+    *>    changed by editing a parameter file instead of recompiling
+    *>    every caller. read once per run and cached in working-storage,
+    *>    which stays allocated across CALLs to this subprogram for the
+    *>    life of the job.
+       SELECT PRIMECFG-FILE ASSIGN TO DYNAMIC PRIMECFG-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-PRIMECFG.
+    *>    indexed prime-list lookup table: sieve.cob builds this keyed
+    *>    by number so a classification already worked out by a
+    *>    completed sieve run doesn't have to be trial-divided again.
+    *>    same DYNAMIC/env-override convention as PRIMECFG-FILE; opened
+    *>    once per run and cached like CFG-LOADED.
+       SELECT PRIME-LIST-FILE ASSIGN TO DYNAMIC PRIME-LIST-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS PRIME-LIST-NUM
+           FILE STATUS IS FS-PRIME-LIST-FILE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRIMECFG-FILE.
+           01 PRIMECFG-REC.
+               02 PRIMECFG-ILLEGAL-MAX PICTURE S9(9).
+               02 PRIMECFG-TRIAL-MIN PICTURE S9(9).
+               02 FILLER PICTURE X(62).
+       FD PRIME-LIST-FILE.
+           01 PRIME-LIST-RECORD.
+               02 PRIME-LIST-NUM PICTURE 9(9).
+               02 PRIME-LIST-RESULT PICTURE X.
+               02 PRIME-LIST-FACTOR PICTURE S9(9).
+
+       WORKING-STORAGE SECTION.
+           77 WS-DIVISOR PICTURE S9(9) USAGE IS COMPUTATIONAL.
+           77 WS-PRODUCT PICTURE S9(9) USAGE IS COMPUTATIONAL.
+    *>    no factor of a composite number can exceed its square root,
+    *>    so the trial-division loop only needs to test up to there
+    *>    instead of all the way to N-1.
+           77 WS-LIMIT PICTURE S9(9) USAGE IS COMPUTATIONAL.
+    *>    classification thresholds: a number not greater
+    *>    than ILLEGAL-MAX is illegal input; a number less than
+    *>    TRIAL-MIN is treated as prime without trial division (2 and 3
+    *>    both fall out this way). PRIMECFG.DAT overrides the defaults
+    *>    below when it's present.
+           77 CFG-LOADED PICTURE 9 VALUE ZERO.
+           77 ILLEGAL-MAX PICTURE S9(9) VALUE 1.
+           77 TRIAL-MIN PICTURE S9(9) VALUE 4.
+           77 PRIMECFG-FILE-NAME PICTURE X(99) VALUE "PRIMECFG.DAT".
+           77 ENV-OVERRIDE PICTURE X(99).
+           77 FS-PRIMECFG PICTURE XX.
+    *>    indexed prime-list lookup table: opened once
+    *>    per run, same as PRIMECFG-FILE above. PRIME-LIST-AVAILABLE
+    *>    stays zero (and the lookup is skipped in favor of the
+    *>    unchanged trial-division logic below) whenever the file
+    *>    doesn't exist or sieve.cob hasn't been run yet.
+           77 PRIME-LIST-OPENED PICTURE 9 VALUE ZERO.
+           77 PRIME-LIST-AVAILABLE PICTURE 9 VALUE ZERO.
+           77 PRIME-LIST-FILE-NAME PICTURE X(99)
+               VALUE "./cobol/assets/primelist.dat".
+           77 FS-PRIME-LIST-FILE PICTURE XX.
+
+       LINKAGE SECTION.
+    *>    the number to classify.
+       01 LS-NUMBER PICTURE S9(9).
+    *>    'I' illegal input (not greater than 1), 'N' not a prime,
+    *>    'P' prime.
+       01 LS-RESULT PICTURE X.
+    *>    the smallest divisor found
+    *>    when LS-RESULT comes back 'N'; zero for 'I' or 'P' since
+    *>    neither has a factor to report.
+       01 LS-FACTOR PICTURE S9(9).
+
+       PROCEDURE DIVISION USING LS-NUMBER, LS-RESULT, LS-FACTOR.
+           MOVE ZERO TO LS-FACTOR.
+           MOVE SPACE TO LS-RESULT.
+           IF CFG-LOADED IS EQUAL TO ZERO
+               PERFORM LOAD-PRIMECFG
+               MOVE 1 TO CFG-LOADED
+           END-IF.
+           IF PRIME-LIST-OPENED IS EQUAL TO ZERO
+               PERFORM OPEN-PRIME-LIST
+               MOVE 1 TO PRIME-LIST-OPENED
+           END-IF.
+           IF LS-NUMBER IS NOT GREATER THAN ILLEGAL-MAX
+               MOVE 'I' TO LS-RESULT
+           ELSE
+               IF PRIME-LIST-AVAILABLE IS EQUAL TO 1
+                   PERFORM LOOKUP-PRIME-LIST
+               END-IF
+               IF LS-RESULT IS EQUAL TO SPACE
+                   IF LS-NUMBER IS LESS THAN TRIAL-MIN
+                       MOVE 'P' TO LS-RESULT
+                   ELSE
+                       MOVE 2 TO WS-DIVISOR
+                       MOVE 'P' TO LS-RESULT
+                       COMPUTE WS-LIMIT = FUNCTION INTEGER(FUNCTION SQRT(LS-NUMBER))
+                       PERFORM UNTIL WS-DIVISOR IS GREATER THAN WS-LIMIT
+                               OR LS-RESULT IS EQUAL TO 'N'
+                           DIVIDE WS-DIVISOR INTO LS-NUMBER GIVING WS-PRODUCT
+                           MULTIPLY WS-DIVISOR BY WS-PRODUCT
+                           IF WS-PRODUCT IS EQUAL TO LS-NUMBER
+                               MOVE 'N' TO LS-RESULT
+                               MOVE WS-DIVISOR TO LS-FACTOR
+                           ELSE
+                               ADD 1 TO WS-DIVISOR
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
+
+    *>    opens the sieve-generated lookup table once per run, same
+    *>    caching style as LOAD-PRIMECFG. Missing the file
+    *>    just leaves PRIME-LIST-AVAILABLE at zero, same graceful
+    *>    fallback PRIMECFG.DAT's numeric defaults use -- there's no
+    *>    answer to get wrong here, only a shortcut to skip.
+       OPEN-PRIME-LIST.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "PRIMELIST_DD".
+           IF ENV-OVERRIDE IS NOT EQUAL TO SPACES
+               MOVE ENV-OVERRIDE TO PRIME-LIST-FILE-NAME
+           END-IF.
+           OPEN INPUT PRIME-LIST-FILE.
+           IF FS-PRIME-LIST-FILE IS EQUAL TO "00"
+               MOVE 1 TO PRIME-LIST-AVAILABLE
+           END-IF.
+
+    *>    keyed lookup: a hit means sieve.cob already
+    *>    worked this number out, so LS-RESULT/LS-FACTOR are set
+    *>    straight from the record and the trial-division block above
+    *>    is skipped entirely. a miss (number outside the range the
+    *>    sieve covered) leaves LS-RESULT at SPACE, which the caller
+    *>    reads as "fall back to trial division" same as today.
+       LOOKUP-PRIME-LIST.
+           MOVE SPACE TO LS-RESULT.
+           MOVE LS-NUMBER TO PRIME-LIST-NUM.
+           READ PRIME-LIST-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE PRIME-LIST-RESULT TO LS-RESULT
+                   MOVE PRIME-LIST-FACTOR TO LS-FACTOR
+           END-READ.
+
+    *>    pulls the illegal-input cutoff and the smallest trial-division
+    *>    candidate from PRIMECFG.DAT if it's present; otherwise the
+    *>    WORKING-STORAGE defaults above (1 and 4) stand.
+       LOAD-PRIMECFG.
+           ACCEPT ENV-OVERRIDE FROM ENVIRONMENT "PRIMECFG_DD".
+           IF ENV-OVERRIDE IS NOT EQUAL TO SPACES
+               MOVE ENV-OVERRIDE TO PRIMECFG-FILE-NAME
+           END-IF.
+           OPEN INPUT PRIMECFG-FILE.
+           IF FS-PRIMECFG IS EQUAL TO "00"
+               READ PRIMECFG-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE PRIMECFG-ILLEGAL-MAX TO ILLEGAL-MAX
+                       MOVE PRIMECFG-TRIAL-MIN TO TRIAL-MIN
+               END-READ
+               CLOSE PRIMECFG-FILE
+           END-IF.
