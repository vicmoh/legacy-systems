@@ -0,0 +1,15 @@
+    *>    shared input-card layout: tutorial1.cob, primes2.cob and
+    *>    primes3.cob all read the same 80-column allocation-number
+    *>    card, so the record shape lives here once instead of three
+    *>    copies drifting apart. LOT-FIELD/DATE-FIELD are carried for
+    *>    lot-tracking and aging reports that key off which batch and day
+    *>    a card came from; callers pick their own field names to match
+    *>    their existing naming style via COPY ... REPLACING.
+    *>    NUM-FIELD is signed, widened by one byte for a separate leading
+    *>    sign character so a plain-text card can carry a literal '-'
+    *>    instead of needing an overpunched sign.
+       01 CARD-NAME.
+           02 NUM-FIELD picture s9(9) sign is leading separate character.
+           02 LOT-FIELD picture x(10).
+           02 DATE-FIELD picture 9(8).
+           02 filler picture x(52).
