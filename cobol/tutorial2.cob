@@ -22,12 +22,17 @@
 
     *>    Working section are where we can store the variables.
     *> There are three types which is scalar, array, records.
-    *> Every variables must have level number. The piciture is the 
+    *> Every variables must have level number. The piciture is the
     *> type of the variable.
        working-storage section.
-       77 ws-a picture 9(2).
-       77 ws-b pic 9(2).
-       77 ws-c pic 9(2).
+    *>    signed, two decimal places, so reconciliation amounts don't
+    *>    get truncated to whole numbers the way the old ws-a/ws-b demo
+    *>    fields did.
+       77 ws-a picture s9(7)v99.
+       77 ws-b pic s9(7)v99.
+       77 ws-result pic s9(7)v99.
+       77 ws-remainder pic s9(7)v99.
+       77 ws-op pic x.
        77 ws-x pic x.
 
        linkage section.
@@ -36,18 +41,45 @@
        procedure division.
        main-routine section.
        main-para.
-    *>    Do some arithmetic.
+    *>    desk calculator loop: keep taking calculations until the
+    *>    operator types x, instead of the old canned add-then-subtract
+    *>    demo that only ran once.
            display "Let us do arithmetic.".
-           accept ws-a.
-           accept ws-b.
-           add ws-a to ws-b.
-           subtract ws-a from ws-b
-    *>    Shoe some result from the arithmetic.
-           display " Result is ", ws-b.
-           display "Type x to exit.".
-           accept ws-x.
+           move space to ws-x
+           perform until ws-x = "x" or ws-x = "X"
+               display "Enter first number: "
+               accept ws-a
+               display "Enter operator (+, -, *, /): "
+               accept ws-op
+               display "Enter second number: "
+               accept ws-b
+               evaluate ws-op
+                   when "+"
+                       add ws-a to ws-b giving ws-result
+                       display "Result is ", ws-result
+                   when "-"
+                       subtract ws-b from ws-a giving ws-result
+                       display "Result is ", ws-result
+                   when "*"
+                       multiply ws-a by ws-b giving ws-result
+                       display "Result is ", ws-result
+                   when "/"
+    *>    guard against a divide-by-zero abend instead of letting the
+    *>    divide blow up the run.
+                       if ws-b = zero
+                           display "Cannot divide by zero."
+                       else
+                           divide ws-a by ws-b giving ws-result
+                               remainder ws-remainder
+                           display "Result is ", ws-result,
+                               " remainder ", ws-remainder
+                       end-if
+                   when other
+                       display "Unknown operator, use +, -, * or /."
+               end-evaluate
+               display "Type x to exit, anything else to continue: "
+               accept ws-x
+           end-perform.
     *>    Stop the program.
            stop run.
-    *>    2:57
-    *> https://www.youtube.com/watch?v=ucsayDHPdI4&list=PLByAM0wHjwJkcCAvgXSdvnvbOb3BIFUnB&index=4
 
