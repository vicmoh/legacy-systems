@@ -5,6 +5,27 @@
        file-control.
            select STANDARD-INPUT assign to KEYBOARD.
            select STANDARD-OUTPUT assign to DISPLAY.
+           select PRIME-OUT-FILE assign to "./cobol/assets/sieve.out"
+               organization is line sequential.
+    *>    checkpoint/restart for large runs: the marking phase is the
+    *>    expensive part of a big sieve, so its progress (how far I has
+    *>    gotten) plus the flag table built so far is dumped here
+    *>    periodically, the same checkpoint/resume shape as
+    *>    tutorial1.cob's RESTART-FILE.
+           select CHECKPOINT-FILE assign to "./cobol/assets/sieve.checkpoint"
+               organization is line sequential
+               file status is FS-CHECKPOINT-FILE.
+    *>    indexed prime-list lookup table: PRIMTEST reads this keyed by
+    *>    number so tutorial1/primes2/primes3 can skip trial division
+    *>    for anything the sieve already worked out. DYNAMIC-assigned
+    *>    with an env override, same convention as PRIMECFG_DD, since
+    *>    this file is shared across programs rather than private to
+    *>    sieve.cob the way sieve.out/checkpoint are.
+           select PRIME-LIST-FILE assign to dynamic PRIME-LIST-FILE-NAME
+               organization is indexed
+               access mode is sequential
+               record key is PRIME-LIST-NUM
+               file status is FS-PRIME-LIST-FILE.
 
        data division.
        file section.
@@ -13,19 +34,296 @@
            01 STDIN-RECORD	pic X(80).
        fd STANDARD-OUTPUT.
            01 STDOUT-RECORD pic X(80).
+       fd PRIME-OUT-FILE.
+           01 PRIME-OUT-LINE pic X(80).
+    *>    three record shapes share CHECKPOINT-FILE: one header record
+    *>    with the limit and the last I fully marked, followed by the
+    *>    flag table and the smallest-prime-factor table, each dumped in
+    *>    fixed-size chunks -- a flag chunk immediately followed by the
+    *>    matching factor chunk for the same range of numbers.
+       fd CHECKPOINT-FILE.
+           01 CKPT-HEADER-REC.
+               02 CKPT-UPPER-LIMIT pic 9(7).
+               02 CKPT-I pic s9(7).
+           01 CKPT-FLAG-CHUNK.
+               02 CKPT-FLAG-DIGIT pic 9 occurs 1000 times.
+    *>    display usage, not comp -- this shares a LINE SEQUENTIAL FD
+    *>    with the rest of the checkpoint record, and a binary comp
+    *>    field could embed a byte that looks like a line terminator.
+           01 CKPT-FACTOR-CHUNK.
+               02 CKPT-FACTOR-DIGIT pic s9(7) occurs 1000 times.
+    *>    indexed prime-list lookup table: one record per
+    *>    number from 2 through UPPER-LIMIT, so a keyed READ either hits
+    *>    (in range) or misses (outside what this sieve run covered) --
+    *>    PRIMTEST falls back to trial division on a miss.
+       fd PRIME-LIST-FILE.
+           01 PRIME-LIST-RECORD.
+               02 PRIME-LIST-NUM pic 9(9).
+               02 PRIME-LIST-RESULT pic x.
+               02 PRIME-LIST-FACTOR pic s9(9).
 
        working-storage section.
        01 upperLimitNum pic x(99).
-       77 I pic s99 usage is comp.
+    *>    TEST-NUMVAL returns 0 when
+    *>    upperLimitNum is a valid numeric literal, the position of the
+    *>    first bad character otherwise. the sieve's PRIME-FLAGS table
+    *>    is sized for 1,000,000 candidates, so anything beyond that
+    *>    would run off the end of the table.
+       77 numvalCheck pic s9(4) usage is comp.
+       77 candidateLimit pic s9(9) value zero.
+       77 limitFromEnv pic 9 value zero.
+       77 limitIsValid pic 9 value zero.
+       77 I pic s9(7) usage is comp.
+       77 J pic s9(7) usage is comp.
+       77 J-START pic s9(7) usage is comp.
+       77 UPPER-LIMIT pic 9(7) value zero.
+       77 PRIME-COUNT pic 9(7) usage is comp value zero.
+    *>    checkpoint/restart controls: a checkpoint is
+    *>    dumped every CHECKPOINT-EVERY candidates marked, so an overnight
+    *>    rerun after an abend on a large limit can resume past I instead
+    *>    of re-marking everything from 2.
+       77 CHECKPOINT-EVERY pic s9(7) usage is comp value 100000.
+       77 RESTART-ANSWER pic x value 'N'.
+       77 RESTART-POINT pic s9(7) usage is comp value 2.
+       77 FS-CHECKPOINT-FILE pic xx.
+       77 CHUNK-SIZE pic s9(7) usage is comp value 1000.
+       77 CHUNK-BASE pic s9(7) usage is comp.
+       77 CHUNK-IDX pic s9(7) usage is comp.
+       77 CHUNK-SLOT pic s9(7) usage is comp.
+    *>    CKPT-HEADER-REC and CKPT-FLAG-CHUNK share the same FD record
+    *>    area, so CKPT-I is no longer readable once the chunk reads
+    *>    start; this holds onto it for the "RESUMING AFTER" message.
+       77 SAVED-CKPT-I pic s9(7) usage is comp.
+    *> one flag per candidate number: 0 = still prime, 1 = composite.
+       01 PRIME-FLAGS.
+           05 PRIME-FLAG occurs 1000000 times pic 9.
+    *>    indexed prime-list lookup table: the smallest
+    *>    prime factor that first marked a composite number, parallel
+    *>    to PRIME-FLAGS. MARK-J only sets this the first time a number
+    *>    is marked, which is always by its smallest prime factor since
+    *>    I counts up from 2 -- the same "smallest divisor" PRIMTEST's
+    *>    own trial-division loop would have found.
+       01 PRIME-SMALLEST-FACTORS.
+           05 PRIME-SMALLEST-FACTOR occurs 1000000 times
+               pic s9(7) usage is comp value zero.
+       01 PRIME-OUT-REC.
+           02 FILLER pic x value space.
+           02 PRIME-OUT-NUM pic z(8)9.
+       77 PRIME-LIST-FILE-NAME pic x(99)
+           value "./cobol/assets/primelist.dat".
+       77 FS-PRIME-LIST-FILE pic xx.
+       77 PRIME-LIST-ENV-OVERRIDE pic x(99).
 
        procedure division.
-           open input STANDARD-INPUT, output STANDARD-OUTPUT.
-           display "Enter the upper limit of prime numbers to calculate: "
-           accept upperLimitNum
-           display upperLimitNum
-           perform LOOP thru END-LOOP varying I from 2 by 1
-           until I is greater than upperLimitNum.
-       LOOP.
-           display upperLimitNum.
-       END-LOOP.
-           stop run.
\ No newline at end of file
+    *>    indexed prime-list lookup table: rebuilt fresh
+    *>    on every sieve run, same as PRIME-OUT-FILE, so it always
+    *>    reflects the latest UPPER-LIMIT rather than going stale.
+           accept PRIME-LIST-ENV-OVERRIDE from environment "PRIMELIST_DD".
+           if PRIME-LIST-ENV-OVERRIDE is not equal to spaces
+               move PRIME-LIST-ENV-OVERRIDE to PRIME-LIST-FILE-NAME
+           end-if.
+           open input STANDARD-INPUT, output STANDARD-OUTPUT,
+               output PRIME-OUT-FILE, output PRIME-LIST-FILE.
+
+    *>    a restart pulls UPPER-LIMIT
+    *>    and the flag table straight from the checkpoint, so there's no
+    *>    need to re-enter (or re-validate) the limit a second time --
+    *>    unless there turns out to be no checkpoint to restart from, in
+    *>    which case RESTART-INIT itself falls back to the same
+    *>    ACQUIRE-LIMIT prompt/validation used below.
+           display "RESTART FROM LAST CHECKPOINT (Y/N): "
+           accept RESTART-ANSWER
+           if RESTART-ANSWER is equal to 'Y' or RESTART-ANSWER is equal to 'y'
+               perform RESTART-INIT
+           else
+               perform ACQUIRE-LIMIT thru ACQUIRE-LIMIT-END
+
+    *> assume every candidate from 1 to the limit is prime until the
+    *> sieve below proves otherwise.
+               perform INIT-FLAG thru INIT-FLAG-END varying I from 1 by 1
+                   until I is greater than UPPER-LIMIT
+               move 2 to RESTART-POINT
+           end-if
+
+           display "Calculating primes up to " UPPER-LIMIT "..."
+
+    *> classic sieve of eratosthenes: for every candidate still marked
+    *> prime, knock out all of its multiples starting at its square.
+           perform MARK-I thru MARK-I-END varying I from RESTART-POINT by 1
+               until I is greater than UPPER-LIMIT.
+
+    *> the survivors are the primes; write them to the output file.
+           perform WRITE-I thru WRITE-I-END varying I from 2 by 1
+               until I is greater than UPPER-LIMIT.
+
+           display PRIME-COUNT " PRIMES FOUND UP TO " UPPER-LIMIT.
+           close STANDARD-INPUT, STANDARD-OUTPUT,
+               PRIME-OUT-FILE, PRIME-LIST-FILE.
+           goback.
+
+    *> batch jobs set SIEVE_LIMIT so this can run unattended in the
+    *> overnight stream; an empty value means no PARM/env was supplied,
+    *> so fall back to the interactive prompt for ad hoc use. re-prompts
+    *> on bad interactive input; a bad PARM/env value can't be
+    *> re-prompted for, so it fails the run instead of silently
+    *> clamping or crashing on a table-bound overrun.
+       ACQUIRE-LIMIT.
+           accept upperLimitNum from environment "SIEVE_LIMIT".
+           if upperLimitNum is not equal to spaces
+               move 1 to limitFromEnv
+           end-if.
+           perform until limitIsValid is equal to 1
+               if limitFromEnv is equal to 0
+                   display "Enter the upper limit of prime numbers to calculate: "
+                   accept upperLimitNum
+               end-if
+               move function test-numval(upperLimitNum) to numvalCheck
+               if numvalCheck is equal to zero
+    *>    numval() into a signed field so a negative entry is caught by
+    *>    its sign instead of silently landing in the unsigned
+    *>    UPPER-LIMIT as its absolute value.
+                   move function numval(upperLimitNum) to candidateLimit
+                   if candidateLimit is greater than zero
+                           and candidateLimit is not greater than 1000000
+                       move candidateLimit to UPPER-LIMIT
+                       move 1 to limitIsValid
+                   end-if
+               end-if
+               if limitIsValid is not equal to 1
+                   display "INVALID INPUT: ENTER A WHOLE NUMBER FROM 1 TO 1,000,000."
+                   if limitFromEnv is equal to 1
+                       move 8 to return-code
+                       close STANDARD-INPUT, STANDARD-OUTPUT,
+                           PRIME-OUT-FILE, PRIME-LIST-FILE
+                       goback
+                   end-if
+               end-if
+           end-perform.
+       ACQUIRE-LIMIT-END.
+           exit.
+
+       INIT-FLAG.
+           move 0 to PRIME-FLAG(I).
+       INIT-FLAG-END.
+           exit.
+
+       MARK-I.
+           if PRIME-FLAG(I) is equal to 0
+               compute J-START = I * I
+               perform MARK-J thru MARK-J-END varying J from J-START
+                   by I until J is greater than UPPER-LIMIT
+           end-if.
+    *>    dump the flag table's
+    *>    progress every CHECKPOINT-EVERY candidates marked.
+           if function mod(I, CHECKPOINT-EVERY) is equal to zero
+               perform WRITE-CHECKPOINT
+           end-if.
+       MARK-I-END.
+           exit.
+
+       MARK-J.
+    *>    the first
+    *>    marking of J is always by its smallest prime factor, since I
+    *>    counts up from 2 -- record it before PRIME-FLAG(J) gets set
+    *>    so a later, larger I marking the same J doesn't overwrite it.
+           if PRIME-FLAG(J) is equal to 0
+               move I to PRIME-SMALLEST-FACTOR(J)
+           end-if.
+           move 1 to PRIME-FLAG(J).
+       MARK-J-END.
+           exit.
+
+       WRITE-I.
+           move I to PRIME-LIST-NUM.
+           if PRIME-FLAG(I) is equal to 0
+               move I to PRIME-OUT-NUM
+               write PRIME-OUT-LINE from PRIME-OUT-REC
+               add 1 to PRIME-COUNT
+               move 'P' to PRIME-LIST-RESULT
+               move 0 to PRIME-LIST-FACTOR
+           else
+               move 'N' to PRIME-LIST-RESULT
+               move PRIME-SMALLEST-FACTOR(I) to PRIME-LIST-FACTOR
+           end-if.
+           write PRIME-LIST-RECORD.
+       WRITE-I-END.
+           exit.
+
+    *>    pull the last checkpoint's flag table and marking position so
+    *>    MARK-I can resume right after it instead of redoing the whole
+    *>    table from I = 2.
+       RESTART-INIT.
+           open input CHECKPOINT-FILE.
+           if FS-CHECKPOINT-FILE is not equal to "00"
+               display "NO CHECKPOINT FOUND, STARTING FROM THE BEGINNING."
+               perform ACQUIRE-LIMIT thru ACQUIRE-LIMIT-END
+               perform INIT-FLAG thru INIT-FLAG-END varying I from 1 by 1
+                   until I is greater than UPPER-LIMIT
+               move 2 to RESTART-POINT
+           else
+               read CHECKPOINT-FILE
+               move CKPT-UPPER-LIMIT to UPPER-LIMIT
+               move CKPT-I to RESTART-POINT
+               move CKPT-I to SAVED-CKPT-I
+               perform varying CHUNK-BASE from 1 by CHUNK-SIZE
+                       until CHUNK-BASE is greater than UPPER-LIMIT
+                   read CHECKPOINT-FILE
+                       at end exit perform
+                   end-read
+                   perform varying CHUNK-IDX from 1 by 1
+                           until CHUNK-IDX is greater than CHUNK-SIZE
+                       compute CHUNK-SLOT = CHUNK-BASE + CHUNK-IDX - 1
+                       if CHUNK-SLOT is not greater than UPPER-LIMIT
+                           move CKPT-FLAG-DIGIT(CHUNK-IDX) to PRIME-FLAG(CHUNK-SLOT)
+                       end-if
+                   end-perform
+                   read CHECKPOINT-FILE
+                       at end exit perform
+                   end-read
+                   perform varying CHUNK-IDX from 1 by 1
+                           until CHUNK-IDX is greater than CHUNK-SIZE
+                       compute CHUNK-SLOT = CHUNK-BASE + CHUNK-IDX - 1
+                       if CHUNK-SLOT is not greater than UPPER-LIMIT
+                           move CKPT-FACTOR-DIGIT(CHUNK-IDX)
+                               to PRIME-SMALLEST-FACTOR(CHUNK-SLOT)
+                       end-if
+                   end-perform
+               end-perform
+               add 1 to RESTART-POINT
+               display "RESUMING AFTER CANDIDATE " SAVED-CKPT-I
+               close CHECKPOINT-FILE
+           end-if.
+
+    *>    dump the flag table's current state, the smallest-factor
+    *>    table alongside it, and the last I fully marked, in
+    *>    fixed-size chunks, so RESTART-INIT can rebuild both tables.
+       WRITE-CHECKPOINT.
+           open output CHECKPOINT-FILE.
+           move UPPER-LIMIT to CKPT-UPPER-LIMIT.
+           move I to CKPT-I.
+           write CKPT-HEADER-REC.
+           perform varying CHUNK-BASE from 1 by CHUNK-SIZE
+                   until CHUNK-BASE is greater than UPPER-LIMIT
+               perform varying CHUNK-IDX from 1 by 1
+                       until CHUNK-IDX is greater than CHUNK-SIZE
+                   compute CHUNK-SLOT = CHUNK-BASE + CHUNK-IDX - 1
+                   if CHUNK-SLOT is not greater than UPPER-LIMIT
+                       move PRIME-FLAG(CHUNK-SLOT) to CKPT-FLAG-DIGIT(CHUNK-IDX)
+                   else
+                       move 0 to CKPT-FLAG-DIGIT(CHUNK-IDX)
+                   end-if
+               end-perform
+               write CKPT-FLAG-CHUNK
+               perform varying CHUNK-IDX from 1 by 1
+                       until CHUNK-IDX is greater than CHUNK-SIZE
+                   compute CHUNK-SLOT = CHUNK-BASE + CHUNK-IDX - 1
+                   if CHUNK-SLOT is not greater than UPPER-LIMIT
+                       move PRIME-SMALLEST-FACTOR(CHUNK-SLOT)
+                           to CKPT-FACTOR-DIGIT(CHUNK-IDX)
+                   else
+                       move 0 to CKPT-FACTOR-DIGIT(CHUNK-IDX)
+                   end-if
+               end-perform
+               write CKPT-FACTOR-CHUNK
+           end-perform.
+           close CHECKPOINT-FILE.
