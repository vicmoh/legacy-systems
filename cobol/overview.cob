@@ -1,30 +1,119 @@
-       *> Hello world.
+    *>    operator console front-end, built out of what used to be a
+    *>    bare "Hello World!" stub. this is the one
+    *>    program operators launch to get today's date, the run
+    *>    counter, and a menu of CALLs into the rest of the suite,
+    *>    instead of having to remember which of tutorial1/primes2/
+    *>    primes3/sieve does what.
+    *>
+    *>    the menu's CALLs are dynamic, by PROGRAM-ID, so tutorial1/
+    *>    primes2/primes3/sieve have to exist as loadable modules
+    *>    (.so) somewhere on the CALL search path (COB_LIBRARY_PATH,
+    *>    or alongside this program's own executable) rather than as
+    *>    the standalone batch executables nightly-classify.sh builds.
+    *>    build and run the console with, e.g.:
+    *>      cobc -m -free -std=ibm -I cobol/copybooks \
+    *>          -o cobol/tutorial1.so cobol/primes1.cob cobol/primtest.cob
+    *>      cobc -m -free -std=ibm -I cobol/copybooks \
+    *>          -o cobol/primes2.so cobol/primes2.cob cobol/primtest.cob
+    *>      cobc -m -free -std=ibm -I cobol/copybooks \
+    *>          -o cobol/primes3.so cobol/primes3.cob cobol/primtest.cob
+    *>      cobc -m -free -std=ibm -I cobol/copybooks \
+    *>          -o cobol/sieve.so cobol/sieve.cob
+    *>      cobc -x -free -std=ibm -I cobol/copybooks \
+    *>          -o cobol/overview cobol/overview.cob
+    *>      COB_LIBRARY_PATH=./cobol ./cobol/overview
+    *>    primes1.cob is the only source file carrying PROGRAM-ID
+    *>    "tutorial1" -- cobol/tutorial1.cob is an older, unrelated
+    *>    stub kept under its own "tutorial1stub" PROGRAM-ID so it
+    *>    can't shadow the real module on the search path.
        identification division.
        program-id. hello.
-       procedure division.
-           display "Hello World! ".
-       *> There are 3 types of variables:
-       *> scalar for 1 variable, must be declared in 77.
-       *> array for multiple values.
-       *> records can hold multiple values of multiple types.
 
-    *>    input-output section.
-    *>    file-control.
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+    *>    the invocation counter persists across runs in a small
+    *>    COUNT.DAT file, the same way tutorial1's restart file
+    *>    persists checkpoint state.
+       select count-file assign to "./cobol/assets/COUNT.DAT"
+           organization is line sequential
+           file status is fs-count-file.
 
-    *>    data division.
-    *>    file section.
+       data division.
+       file section.
+       fd count-file.
+           01 count-record.
+               02 stored-count pic 9(5).
 
        working-storage section.
-       *> The picture clause is used to describe the class and 
+       *> The picture clause is used to describe the class and
        *> other attributes.
-       *> where level is a level number and picture-string is a string 
-       *> consisting of picture characters used to describe an item. 
+       *> where level is a level number and picture-string is a string
+       *> consisting of picture characters used to describe an item.
        *> Four of the main picture characters are: X, 9, V, and S.
        *> level variable-name pic picture-string
 
-       *> Count, used to store values that contain 
+       *> Count, used to store values that contain
        *> no more than five decimal digits (+, -) values:
-       77 count pic 99999.
-       
+           77 run-count pic 99999.
+           77 today-date pic 9(8).
+           77 menu-choice pic x.
+           77 fs-count-file pic xx.
 
+       linkage section.
+       screen section.
 
+       procedure division.
+       main-routine section.
+       main-para.
+           accept today-date from date yyyymmdd.
+    *>    pick up the last invocation count, bump it, and write it
+    *>    straight back so operators can see how many times this
+    *>    console has fired today without digging through the
+    *>    scheduler's own logs.
+           move zero to run-count.
+           open input count-file.
+           if fs-count-file is equal to "00"
+               read count-file into count-record
+                   at end move zero to stored-count
+               end-read
+               move stored-count to run-count
+               close count-file
+           end-if.
+           add 1 to run-count.
+           open output count-file.
+           move run-count to stored-count.
+           write count-record.
+           close count-file.
+           perform until menu-choice is equal to "x" or menu-choice is equal to "X"
+               display " "
+               display "-------------------------------------------------"
+               display "PRIME CLASSIFICATION SUITE - OPERATOR CONSOLE"
+               display "TODAY: " today-date "   RUN COUNT: " run-count
+               display "-------------------------------------------------"
+               display "1 -> tutorial1 (card classification, restart/reject)"
+               display "2 -> primes2 (primes.dat batch report)"
+               display "3 -> primes3 (interactive/file/range menu)"
+               display "4 -> sieve (sieve of eratosthenes)"
+               display "x -> Exit."
+               display "-------------------------------------------------"
+               display "enter an option:"
+               accept menu-choice
+               if menu-choice is equal to "1"
+                   call "tutorial1"
+               else if menu-choice is equal to "2"
+                   call "primes2"
+               else if menu-choice is equal to "3"
+                   call "primes3"
+               else if menu-choice is equal to "4"
+                   call "sieve"
+               else if menu-choice is not equal to "x" and
+                       menu-choice is not equal to "X"
+                   display "INVALID OPTION, TRY AGAIN."
+               end-if
+           end-perform.
+           display "Terminating program...".
+           display "Good bye.".
+           stop run.
