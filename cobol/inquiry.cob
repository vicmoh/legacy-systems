@@ -0,0 +1,90 @@
+    *>    standalone operator inquiry transaction: a lightweight,
+    *>    always-running screen that answers "is this one number
+    *>    prime" without sitting through primes3.cob's full
+    *>    mainUserInputFunction menu or waiting for the nightly batch.
+       identification division.
+       program-id. inquiry.
+
+       environment division.
+       configuration section.
+       special-names.
+       input-output section.
+       file-control.
+
+       data division.
+       file section.
+
+       working-storage section.
+           77 userEntry pic x(9) value spaces.
+           77 num pic s9(9).
+    *>    result handed back by the shared PRIMTEST subprogram:
+    *>    'I' illegal input, 'N' not a prime, 'P' prime.
+           77 wsResultCode pic x.
+    *>    the smallest divisor PRIMTEST found when wsResultCode comes
+    *>    back 'N', for the factor breakdown below.
+           77 wsFactor pic s9(9).
+           77 wsFactorDisp pic z(8)9.
+           77 resultText pic x(30) value spaces.
+    *>    FUNCTION TEST-NUMVAL result: zero means userEntry is a valid
+    *>    numeric literal, non-zero flags the position of the first
+    *>    character NUMVAL would choke on.
+           77 numvalCheck pic s9(4) usage is comp.
+
+       linkage section.
+       screen section.
+       01 prompt-screen.
+           02 blank screen.
+           02 line 1 column 1 value "PRIME INQUIRY".
+           02 line 3 column 1
+               value "ENTER A NUMBER (X TO EXIT): ".
+           02 line 3 column 30 pic x(9) using userEntry.
+       01 result-screen.
+           02 line 5 column 1 value "RESULT: ".
+           02 line 5 column 9 pic x(30) from resultText.
+
+       procedure division.
+       main-routine section.
+       main-para.
+           perform until userEntry is equal to "X" or userEntry is equal to "x"
+               display prompt-screen
+               accept prompt-screen
+               if userEntry is not equal to "X" and userEntry is not equal to "x"
+    *>    guard against a non-numeric or blank entry before NUMVAL
+    *>    ever sees it, the same way sieve.cob's ACQUIRE-LIMIT does.
+                   move function test-numval(userEntry) to numvalCheck
+                   if numvalCheck is not equal to zero
+                       move "INVALID INPUT, ENTER A WHOLE NUMBER" to
+                           resultText
+                       display result-screen
+                   else
+                       move function numval(userEntry) to num
+    *>    a negative number is a distinct unsupported case, not
+    *>    PRIMTEST's generic illegal input.
+                       if num is less than zero
+                           move "NEGATIVE NUMBERS NOT SUPPORTED" to
+                               resultText
+                       else
+                           call 'PRIMTEST' using num, wsResultCode,
+                               wsFactor
+                           if wsResultCode is equal to 'I'
+                               move "ILLEGAL INPUT" to resultText
+                           else if wsResultCode is equal to 'N'
+    *>    show the factor found, so chasing down why a particular
+    *>    allocation number failed doesn't mean rerunning it by hand
+    *>    through a calculator.
+                               move wsFactor to wsFactorDisp
+                               move spaces to resultText
+                               string "NOT A PRIME, FACTOR: "
+                                       delimited by size
+                                      wsFactorDisp delimited by size
+                                   into resultText
+                           else
+                               move "PRIME" to resultText
+                           end-if
+                       end-if
+                       display result-screen
+                   end-if
+               end-if
+           end-perform.
+           display "GOOD BYE.".
+           stop run.
