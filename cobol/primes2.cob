@@ -16,10 +16,48 @@
        *> it is for the reading and writing files.
        input-output section.
        file-control.
-       select inputFile assign to "./primes.dat"
-           organization is line sequential.
-       select outputFile assign to "./primes.out"
-           organization is line sequential.
+    *>    file names are dynamic (set from a PARM/DD-style environment
+    *>    override below, defaulting to the usual names) so one compiled
+    *>    primes2 can serve lot-specific files without a recompile. the
+    *>    DYNAMIC keyword is required here because plain ASSIGN TO a
+    *>    data-name means ASSIGN EXTERNAL (a JCL DD-name lookup) under
+    *>    the -std=ibm dialect, not "use this field's runtime content".
+       select inputFile assign to dynamic inputFileName
+           organization is line sequential
+           file status is fsInputFile.
+       select outputFile assign to dynamic outputFileName
+           organization is line sequential
+           file status is fsOutputFile.
+    *>    driver file: one input file name per line, for a multi-file
+    *>    merge run. when it isn't present, primes2 falls
+    *>    back to using inputFileName as the one and only input file.
+       select driverFile assign to dynamic driverFileName
+           organization is line sequential
+           file status is fsDriverFile.
+    *>    SORT work file used to merge every listed input file's cards
+    *>    into one ascending run by allocation number before
+    *>    classifying them, so the merged report reads like one sorted
+    *>    feed instead of several files stapled together.
+       select sortWork assign to "primes2-sortwk".
+    *>    CSV export: the same classifications as
+    *>    outputFile, one comma-delimited row per card.
+       select csvFile assign to dynamic csvFileName
+           organization is line sequential
+           file status is fsCsvFile.
+    *>    check-digit rejects report: an allocation
+    *>    number that fails MOD-10 validation never reaches the
+    *>    prime/composite test -- it's written here instead, in the
+    *>    same card shape as inCard, for correction and resubmission.
+       select rejectFile assign to dynamic rejectFileName
+           organization is line sequential
+           file status is fsRejectFile.
+    *>    append-only audit log: every classification
+    *>    decision this run makes is durably recorded here independent
+    *>    of outputFile/csvFile, so an audit question can still be
+    *>    answered if the report gets reprinted, truncated, or lost.
+       select auditFile assign to dynamic auditFileName
+           organization is line sequential
+           file status is fsAuditFile.
 
        *> data division.
        *> is a division for working and declarering data.
@@ -30,17 +68,148 @@
              01 inputLine pic x(9999).
          fd outputFile.
              01 outLine pic x(9999) value spaces.
+         fd driverFile.
+             01 driverRecord pic x(99).
+    *>    one record per merged card, carried through the sort in the
+    *>    same number/filler shape as inCard below.
+    *>    sortRec is released/returned into inCard by group (byte-for-byte)
+    *>    MOVE, so its layout has to match incard.cpy's byte-for-byte --
+    *>    sortInNum is signed, with the same separate
+    *>    leading sign character and width as NUM-FIELD, so a negative
+    *>    allocation number keeps its sign through the SORT instead of
+    *>    coming out the other side misaligned or as its absolute value.
+         sd sortWork.
+             01 sortRec.
+                 02 sortInNum picture s9(9) sign is leading separate character.
+                 02 filler picture x(70).
+         fd csvFile.
+             01 csvLine pic x(80).
+    *>    reject card: the FD record stays a flat
+    *>    PIC X(80), the same as outputFile/csvFile, with the actual
+    *>    signed layout built in working-storage and moved across --
+    *>    LINE SEQUENTIAL's writer rejects a record whose FD group
+    *>    directly contains a SIGN SEPARATE elementary item.
+         fd rejectFile.
+             01 rejectLine pic x(80).
+    *>    audit log record: flat PIC X FD record, same
+    *>    shape as every other report-line record in this tree -- the
+    *>    actual structured record is built in working-storage and
+    *>    moved across with WRITE ... FROM.
+         fd auditFile.
+             01 auditLine pic x(80).
        *> working storage section is for main data.
        working-storage section.
            77 num picture s9(9).
-           77 divisor picture s9(9) usage is computational.
-           77 product picture s9(9) usage is computational.
-           77 loop pic 9.
            77 eof pic 9.
-           77 backToTop pic 9.
+    *>    result handed back by the shared PRIMTEST subprogram:
+    *>    'I' illegal input, 'N' not a prime, 'P' prime.
+           77 wsResultCode pic x.
+    *>    the smallest divisor PRIMTEST
+    *>    found when wsResultCode comes back 'N', for the factor
+    *>    breakdown on the NOT A PRIME line.
+           77 wsFactor pic s9(9).
+    *>    run header controls so an auditor can tell which run and
+    *>    which job/operator produced a given primes.out.
+           77 riDate pic 9(8).
+           77 riTime pic 9(8).
+           77 riJobId pic x(8).
+    *>    control-total reconciliation: primes.dat carries a header
+    *>    card with the number of data cards that follow, checked
+    *>    against the number actually read so a truncated feed doesn't
+    *>    silently produce a short report.
+           77 controlCount pic 9(9).
+           77 recordCount pic 9(9) value zero.
+    *>    file names, externalized via JCL/DD-style environment
+    *>    overrides instead of being hardcoded in FILE-CONTROL.
+           77 inputFileName pic x(99) value "./primes.dat".
+           77 outputFileName pic x(99) value "./primes.out".
+           77 driverFileName pic x(99) value "./primes.files".
+           77 csvFileName pic x(99) value "./primes.csv".
+           77 rejectFileName pic x(99) value "./primes.rej".
+           77 auditFileName pic x(99) value "./primes.audit".
+           77 envOverride pic x(99).
+           77 fsAuditFile pic xx.
+    *>    append-only audit log: input value, result,
+    *>    timestamp and run id for every classification decision.
+    *>    'NEGATIVE NUMBER', 'BAD CHECK DIGIT', 'ILLEGAL INPUT', 'NOT A
+    *>    PRIME' or 'PRIME' -- reuses the same classification text
+    *>    already computed for csvClassification at each call site.
+    *>    CSV export fields: one row per card, comma
+    *>    delimited, stamped with this run's date/time like outputFile.
+    *>    widened to x(15) to fit 'NEGATIVE NUMBER'.
+           77 csvClassification pic x(15).
+           77 csvTimestamp pic x(16).
+           77 fsInputFile pic xx.
+           77 fsDriverFile pic xx.
+           77 fsOutputFile pic xx.
+           77 fsCsvFile pic xx.
+           77 fsRejectFile pic xx.
+    *>    return-code controls: 0 clean, 4 rejects found,
+    *>    8 open failure, same convention as tutorial1.cob/sieve.cob, so
+    *>    a job stream chaining all four programs can branch on how this
+    *>    run went.
+           77 openFailureSeen pic 9 value zero.
+           77 rejectCount pic 9(9) value zero.
+    *>    multi-file merge: when driverFileName names a
+    *>    real file, it's a list of input file names (one per line) to
+    *>    merge-sort into a single run; otherwise primes2 falls back to
+    *>    using inputFileName as the one and only input file.
+           77 useMergeMode pic 9 value zero.
+           77 mergeEof pic 9 value zero.
+    *>    duplicate-ID detection: remembers every allocation number
+    *>    already seen this run so a double-sent card gets flagged
+    *>    instead of silently classified twice.
+           77 seenCount pic 9(9) value zero.
+           77 seenIdx pic 9(9).
+           77 isDuplicate pic 9 value zero.
+    *>    check-digit (MOD-10) validation: the rightmost
+    *>    digit of the allocation number is treated as a Luhn check
+    *>    digit over the 8 digits ahead of it, validated before the
+    *>    number is run through the prime/composite test.
+           77 cdSum pic 9(4).
+           77 cdDoubled pic 9(4).
+           77 cdIdx pic 99.
+           77 cdOk pic 9 value 1.
+       01 cdWork.
+           02 cdNum pic 9(9).
+       01 cdWorkRedef redefines cdWork.
+           02 cdDigit pic 9 occurs 9 times.
+    *>    reject card built in working-storage, same
+    *>    signed/separate-sign shape as inCard's NUM-FIELD, so a
+    *>    failing ID keeps its original form for correction and
+    *>    resubmission; moved across to rejectLine's flat record to
+    *>    satisfy LINE SEQUENTIAL's writer.
+       01 rejectCard.
+           02 rejectN picture s9(9) sign is leading separate character.
+           02 filler picture x(70) value spaces.
+    *>    control-break bucket report: relies on the
+    *>    merge-sort always handing classifyOneNumber its
+    *>    records in ascending order, single-file runs included, so a
+    *>    bucket's subtotal can be printed as soon as the next record
+    *>    crosses into a new bucket instead of needing a second pass.
+           77 bucketSize pic 9(9) value 1000.
+           77 bucketStarted pic 9 value zero.
+           77 currentBucket pic 9(9) value zero.
+           77 accumBucket pic 9(9) value zero.
+           77 bucketRangeStart pic 9(9).
+           77 bucketRangeEnd pic 9(9).
+           77 bucketPrimeCount pic 9(9) value zero.
+           77 bucketCompositeCount pic 9(9) value zero.
+           77 totalPrimeCount pic 9(9) value zero.
+           77 totalCompositeCount pic 9(9) value zero.
+       01 seenTable.
+           02 seenEntry picture 9(9) occurs 10000 times.
        *> declare a record when reading from user data.
-       01 inCard.
-           02 inNum picture 9(9).
+    *>    shared input-card layout, also used by
+    *>    primes1.cob/tutorial1.cob and primes3.cob, so all three
+    *>    programs agree on the same card shape including the
+    *>    lot-id/date fields carried for lot-tracking.
+       COPY incard REPLACING CARD-NAME BY inCard
+                             NUM-FIELD BY inNum
+                             LOT-FIELD BY inLotId
+                             DATE-FIELD BY inCardDate.
+       01 controlCard.
+           02 ctCount picture 9(9).
            02 filler picture x(71).
        *> declare a record if the tille line 
        01 titleLine.
@@ -49,10 +218,23 @@
        01 theUnderLine.
            02 filler picture x(32) value
         ' -------------------------------'.
+       01 runInfoLine.
+           02 filler picture x(6) value spaces.
+           02 filler picture x(9) value 'RUN DATE '.
+           02 riOutDate picture 9(8).
+           02 filler picture x(7) value '  TIME '.
+           02 riOutTime picture 9(8).
+           02 filler picture x(6) value '  JOB '.
+           02 riOutJob picture x(8).
+    *>    factor breakdown, so chasing down why a
+    *>    particular allocation number failed doesn't mean rerunning it
+    *>    by hand through a calculator.
        01 notAPrimeLine.
            02 filler picture x value space.
            02 outNum2 picture z(8)9.
            02 filler picture x(15) value ' is not a prime'.
+           02 filler picture x(10) value ', factor: '.
+           02 outNum2Factor picture z(8)9.
        01 primeLine.
            02 filler picture x value space.
            02 outNum3 picture z(8)9.
@@ -61,88 +243,442 @@
            02 filler picture x value space.
            02 outNum picture z(8)9.
            02 filler picture x(14) value ' illegal input'.
-       
+       01 outOfBalanceLine.
+           02 filler picture x value space.
+           02 filler picture x(30) value
+               'OUT OF BALANCE: CONTROL COUNT '.
+           02 oobExpected picture z(8)9.
+           02 filler picture x(8) value ' ACTUAL '.
+           02 oobActual picture z(8)9.
+       01 duplicateLine.
+           02 filler picture x value space.
+           02 dupNum picture z(8)9.
+           02 filler picture x(28) value
+               ' DUPLICATE OF A PRIOR RECORD'.
+       01 mergeOobLine.
+           02 filler picture x value space.
+           02 filler picture x(30) value
+               'OUT OF BALANCE: CONTROL COUNT '.
+           02 mergeOobExpected picture z(8)9.
+           02 filler picture x(8) value ' ACTUAL '.
+           02 mergeOobActual picture z(8)9.
+           02 filler picture x(7) value ' FILE '.
+           02 mergeOobFile picture x(40).
+    *>    control-break bucket subtotal, written as soon as
+    *>    a record's bucket differs from the one being accumulated.
+       01 bucketSubtotalLine.
+           02 filler picture x value space.
+           02 filler picture x(7) value 'BUCKET '.
+           02 bstRangeStart picture z(8)9.
+           02 filler picture x(1) value '-'.
+           02 bstRangeEnd picture z(8)9.
+           02 filler picture x(9) value '  PRIMES '.
+           02 bstPrimeCount picture z(8)9.
+           02 filler picture x(13) value '  COMPOSITES '.
+           02 bstCompositeCount picture z(8)9.
+    *>    a negative allocation
+    *>    number isn't a format error like a non-numeric card, so it gets
+    *>    its own message instead of falling into PRIMTEST's generic
+    *>    'illegal input' result -- and it's pulled out before the bucket
+    *>    control-break math, which assumes positive allocation numbers.
+       01 negativeLine.
+           02 filler picture x value space.
+           02 outNumNeg picture -(8)9.
+           02 filler picture x(31) value
+               ' NEGATIVE NUMBERS NOT SUPPORTED'.
+    *>    a malformed allocation
+    *>    number is routed to rejectFile instead of being scored as if
+    *>    it were a legitimate PRIME/NOT A PRIME answer.
+       01 checkDigitFailLine.
+           02 filler picture x value space.
+           02 outNumCdFail picture z(8)9.
+           02 filler picture x(16) value ' BAD CHECK DIGIT'.
+    *>    append-only audit log record: one fixed-width
+    *>    row per classification decision -- run date/time/job id carry
+    *>    the same values stamped on the report, so a row can be traced
+    *>    back to the run that produced it.
+       01 auditRecord.
+           02 auditDate picture 9(8).
+           02 filler picture x value space.
+           02 auditTime picture 9(8).
+           02 filler picture x value space.
+           02 auditJob picture x(8).
+           02 filler picture x value space.
+           02 auditNum picture -(8)9.
+           02 filler picture x value space.
+           02 auditResult picture x(15).
+           02 filler picture x(27) value spaces.
+       01 grandTotalLine.
+           02 filler picture x value space.
+           02 filler picture x(13) value 'GRAND TOTAL: '.
+           02 gtPrimeCount picture z(8)9.
+           02 filler picture x(9) value ' PRIMES, '.
+           02 gtCompositeCount picture z(8)9.
+           02 filler picture x(12) value ' COMPOSITES'.
+       01 csvHeaderLine picture x(26) value 'NUMBER,CLASSIFICATION,TIME'.
+
        *> procedure division.
        *> this division is used to specify the operations.
        *> where the program performed actual logic and instructions.
        procedure division.
        *> initialize variables that is going to be used.
-       move 0 to backToTop.
        move 0 to eof.
-       move 1 to loop.
-       open input inputFile, output outputFile.
+       *> let a PARM/DD override pick lot-specific input/output/driver
+       *> files; otherwise fall back to the usual primes.dat/primes.out
+       *> names and no driver (single-file mode).
+       accept envOverride from environment "PRIMES2_INPUT_DD".
+       if envOverride is not equal to spaces
+           move envOverride to inputFileName
+       end-if.
+       accept envOverride from environment "PRIMES2_OUTPUT_DD".
+       if envOverride is not equal to spaces
+           move envOverride to outputFileName
+       end-if.
+       accept envOverride from environment "PRIMES2_DRIVER_DD".
+       if envOverride is not equal to spaces
+           move envOverride to driverFileName
+       end-if.
+       accept envOverride from environment "PRIMES2_CSV_DD".
+       if envOverride is not equal to spaces
+           move envOverride to csvFileName
+       end-if.
+       accept envOverride from environment "PRIMES2_REJECT_DD".
+       if envOverride is not equal to spaces
+           move envOverride to rejectFileName
+       end-if.
+       accept envOverride from environment "PRIMES2_AUDIT_DD".
+       if envOverride is not equal to spaces
+           move envOverride to auditFileName
+       end-if.
+       open output outputFile.
+       if fsOutputFile is not equal to "00"
+           display "FILE OPEN FAILURE, OUTPUT STATUS " fsOutputFile
+               " FILE " outputFileName
+           move 1 to openFailureSeen
+       end-if.
+       open output csvFile.
+       if fsCsvFile is not equal to "00"
+           display "FILE OPEN FAILURE, CSV STATUS " fsCsvFile
+               " FILE " csvFileName
+           move 1 to openFailureSeen
+       end-if.
+       open output rejectFile.
+       if fsRejectFile is not equal to "00"
+           display "FILE OPEN FAILURE, REJECT STATUS " fsRejectFile
+               " FILE " rejectFileName
+           move 1 to openFailureSeen
+       end-if.
+    *>    append-only audit log: open for append if the
+    *>    file already exists from an earlier run, otherwise create it.
+       open extend auditFile.
+       if fsAuditFile is not equal to "00"
+           open output auditFile
+       end-if.
        write outLine from titleLine after advancing 0 lines.
        write outLine from theUnderLine after advancing 1 line.
+       *> stamp the report with run date/time and job id so an auditor
+       *> can tell which run produced it straight from the report.
+       accept riDate from date yyyymmdd.
+       accept riTime from time.
+       accept riJobId from environment "JOBID".
+       if riJobId = spaces
+           move "OPERATOR" to riJobId
+       end-if.
+       move riDate to riOutDate.
+       move riTime to riOutTime.
+       move riJobId to riOutJob.
+       move riOutDate to auditDate.
+       move riOutTime to auditTime.
+       move riOutJob to auditJob.
+       write outLine from runInfoLine after advancing 1 line.
+       string riOutDate delimited by size
+              riOutTime delimited by size
+           into csvTimestamp.
+       write csvLine from csvHeaderLine.
+
+       *> a driver file lists more than one input file to merge into
+       *> one sorted run; when it isn't there, fall back
+       *> to using inputFileName as the one and only input file.
+       open input driverFile.
+       if fsDriverFile is equal to "00"
+           close driverFile
+           move 1 to useMergeMode
+       else
+           move 0 to useMergeMode
+       end-if.
 
-       *> loop the program until end of file is true.
-       perform until eof = 1
-           *> read input file in each line.
-           *> then assign each line to the inCard.
-           *> if it's end of file, set eof as true.
-           read inputFile into inCard at end move 1 to eof end-read
-
-           *> if it is end of file close the io.
-           *> then stop the program.
-           if eof = 1
-               close inputFile, outputFile
-               stop run
+    *>    the single-file path is folded into the merge
+    *>    machinery as a trivial one-file merge, so every
+    *>    run -- single-file or multi-file -- hands classifyOneNumber its
+    *>    records in ascending order and the control-break bucket report
+    *>    always sees a proper sorted sequence.
+       sort sortWork on ascending key sortInNum
+           input procedure is mergeInputFiles
+           output procedure is classifySortedRecords.
+
+    *>    the last bucket only gets its subtotal printed here: a control
+    *>    break fires on the START of the next bucket, so the final
+    *>    bucket's line never fires inside the loop above.
+       if bucketStarted is equal to 1
+           perform writeBucketSubtotal
+       end-if.
+       move totalPrimeCount to gtPrimeCount.
+       move totalCompositeCount to gtCompositeCount.
+       write outLine from grandTotalLine after advancing 2 lines.
+
+    *>    return-code controls: an open failure outranks
+    *>    a reject count, same precedence tutorial1.cob's FINISH
+    *>    paragraph uses.
+       if openFailureSeen is equal to 1
+           move 8 to return-code
+       else
+           if rejectCount is greater than zero
+               move 4 to return-code
+           else
+               move 0 to return-code
            end-if
-           
-           *> assign num from the input file.
-           *> where num will be the number to check whether it is prime.
-           move inNum to num
-           display num
-
-           *> if the number is less than 1 write an error message.
-           *> else find whether it is a prime number.
-           if num is not > 1
-               *> write error message and continue.
-               move inNum to outNum
-               write outLine from error-mess after advancing 1 line
+       end-if.
+
+       close outputFile.
+       close csvFile.
+       close rejectFile.
+       close auditFile.
+       goback.
+
+       *> SORT input procedure: in merge mode, walk the driver file's
+       *> list of input file names; otherwise release the single
+       *> inputFileName as a one-file merge -- either way, every
+       *> file's own control-total header is
+       *> reconciled before its cards are released into the merge.
+       mergeInputFiles.
+           if useMergeMode is equal to 1
+               open input driverFile
+               perform until mergeEof is equal to 1
+                   read driverFile into driverRecord
+                       at end move 1 to mergeEof
+                       not at end perform mergeOneFile
+                   end-read
+               end-perform
+               close driverFile
            else
-               *> if number is greater than 3 then check if it is prime.
-               if num is not < 4
-                   move 2 to divisor
-    
-                   *> loop keep looping to check if number is prime.
-                   move 1 to loop
-                   perform until loop is not = 1
-                       *> divide the number to get the remainder.
-                       *> so that we know if it is a prime or not.
-                       divide divisor into num giving product
-                       multiply divisor by product
-    
-                       *> if product is not the number add 1 to the remainder.
-                       *> else show the number that it is not prime.
-                       if product is not = num
-                           add 1 to divisor
-                       else
-                           move inNum to outNum2
-                           write outLine from notAPrimeLine after advancing 1 line
-                           move 1 to backToTop
-                       end-if
-    
-                       *> if the number shown that it is not a prime.
-                       *> continuue to the top.
-                       *> else if the number is bigger than divisor.
-                       *> the loop, if not exit the loop.
-                       if backToTop = 1
-                           move 0 to loop
-                       else if divisor < num
-                           move 1 to loop
-                       else
-                           move 0 to loop
-                       end-if
-                   end-perform
+               perform mergeOneFile
+           end-if.
+
+       mergeOneFile.
+           if useMergeMode is equal to 1
+               move driverRecord to inputFileName
+           end-if.
+           open input inputFile.
+           if fsInputFile is not equal to "00"
+               display "FILE OPEN FAILURE, INPUT STATUS " fsInputFile
+                   " FILE " inputFileName
+               move 1 to openFailureSeen
+           else
+               move zero to recordCount
+               move zero to eof
+               read inputFile into controlCard at end move zero to ctCount
+                   end-read
+               move ctCount to controlCount
+               perform until eof is equal to 1
+                   read inputFile into inCard at end move 1 to eof end-read
+                   if eof is not equal to 1
+                       add 1 to recordCount
+                       move inNum to sortInNum
+                       release sortRec
+                   end-if
+               end-perform
+               if recordCount is not equal to controlCount
+                   move controlCount to mergeOobExpected
+                   move recordCount to mergeOobActual
+                   move inputFileName to mergeOobFile
+                   write outLine from mergeOobLine after advancing 1 line
+                   add 1 to rejectCount
                end-if
-    
-               *> if the number was not a prime number got back to top.
-               *> else if the number is prime, write and continue.
-               if backToTop = 1
-                   move 0 to backToTop
+               close inputFile
+           end-if.
+
+       *> SORT output procedure: drain the merged, sorted cards through
+       *> the same classification/duplicate-detection logic as the
+       *> single-file path.
+       classifySortedRecords.
+           move zero to eof.
+           perform until eof is equal to 1
+               return sortWork into inCard
+                   at end move 1 to eof
+                   not at end perform classifyOneNumber
+               end-return
+           end-perform.
+
+       *> classify one allocation number (already in inNum), flagging
+       *> a repeat before handing a fresh one to the shared prime-test
+       *> subprogram so every path (single-file or merged) agrees on
+       *> the same PRIME/NOT-A-PRIME/DUPLICATE answer.
+       classifyOneNumber.
+           move inNum to num.
+           display num.
+
+    *>    a negative allocation
+    *>    number is pulled out before the bucket control-break math
+    *>    (which assumes positive allocation numbers) and before
+    *>    duplicate detection/PRIMTEST.
+           if num is less than zero
+               move num to outNumNeg
+               write outLine from negativeLine after advancing 1 line
+               move 'NEGATIVE NUMBER' to csvClassification
+               add 1 to rejectCount
+               perform writeCsvRow
+               perform writeAuditRow
+           else
+               *> a malformed
+               *> allocation number is rejected here, before the bucket
+               *> control-break math and duplicate detection ever see
+               *> it, so a bad ID doesn't get scored as if it were real
+               *> data.
+               perform validateCheckDigit
+               if cdOk is not equal to 1
+                   move inNum to outNumCdFail
+                   write outLine from checkDigitFailLine after advancing 1 line
+                   move inNum to rejectN
+                   write rejectLine from rejectCard
+                   move 'BAD CHECK DIGIT' to csvClassification
+                   add 1 to rejectCount
+                   perform writeCsvRow
+                   perform writeAuditRow
+               else
+               *> control-break: a record's bucket is FUNCTION
+               *> INTEGER((n - 1) / bucketSize) + 1; when it differs from
+               *> the bucket being accumulated, flush that bucket's
+               *> subtotal and start a new one before classifying the
+               *> current record.
+               compute currentBucket = function integer((inNum - 1) / bucketSize) + 1
+                   on size error move 1 to currentBucket
+               end-compute
+               if bucketStarted is equal to 1
+                   if currentBucket is not equal to accumBucket
+                       perform writeBucketSubtotal
+                       perform startBucket
+                   end-if
                else
-                   move inNum to outNum3
-                   write outLine from primeLine after advancing 1 line
+                   perform startBucket
                end-if
-           end-if
-       end-perform.
+
+               *> an upstream double-send shows up as the same
+               *> allocation number twice in one run; flag it instead of
+               *> running it through the classification logic again.
+               move zero to isDuplicate
+               perform varying seenIdx from 1 by 1
+                       until seenIdx is greater than seenCount
+                   if seenEntry(seenIdx) is equal to inNum
+                       move 1 to isDuplicate
+                       exit perform
+                   end-if
+               end-perform
+               if isDuplicate is equal to 1
+                   move inNum to dupNum
+                   write outLine from duplicateLine after advancing 1 line
+                   move 'DUPLICATE' to csvClassification
+                   add 1 to rejectCount
+                   perform writeCsvRow
+                   perform writeAuditRow
+               else
+                   if seenCount is less than 10000
+                       add 1 to seenCount
+                       move inNum to seenEntry(seenCount)
+                   end-if
+
+                   *> classify the number through the shared prime-test
+                   *> subprogram so this report agrees with tutorial1
+                   *> and primes3 on the same input.
+                   call 'PRIMTEST' using num, wsResultCode, wsFactor
+                   if wsResultCode = 'I'
+                       move inNum to outNum
+                       write outLine from error-mess after advancing 1 line
+                       move 'ILLEGAL INPUT' to csvClassification
+                       add 1 to rejectCount
+                       perform writeCsvRow
+                       perform writeAuditRow
+                   else if wsResultCode = 'N'
+                       move inNum to outNum2
+                       move wsFactor to outNum2Factor
+                       write outLine from notAPrimeLine after advancing 1 line
+                       add 1 to bucketCompositeCount
+                       add 1 to totalCompositeCount
+                       move 'NOT A PRIME' to csvClassification
+                       perform writeCsvRow
+                       perform writeAuditRow
+                   else
+                       move inNum to outNum3
+                       write outLine from primeLine after advancing 1 line
+                       add 1 to bucketPrimeCount
+                       add 1 to totalPrimeCount
+                       move 'PRIME' to csvClassification
+                       perform writeCsvRow
+                       perform writeAuditRow
+                   end-if
+               end-if
+               end-if
+           end-if.
+
+       *> check-digit (MOD-10) validation: treats num's
+       *> rightmost digit as a Luhn check digit over the 8 digits ahead
+       *> of it -- every second digit counting from the check digit is
+       *> doubled (and reduced by 9 past a single digit), and the full
+       *> 9-digit sum must come out an even multiple of 10.
+       validateCheckDigit.
+           move num to cdNum.
+           move zero to cdSum.
+           perform varying cdIdx from 1 by 1 until cdIdx is greater than 9
+               if function mod(cdIdx, 2) is equal to zero
+                   compute cdDoubled = cdDigit(cdIdx) * 2
+                   if cdDoubled is greater than 9
+                       subtract 9 from cdDoubled
+                   end-if
+                   add cdDoubled to cdSum
+               else
+                   add cdDigit(cdIdx) to cdSum
+               end-if
+           end-perform.
+           if function mod(cdSum, 10) is equal to zero
+               move 1 to cdOk
+           else
+               move zero to cdOk
+           end-if.
+
+       *> one comma-delimited csvFile row per card,
+       *> alongside outLine's fixed-width report line.
+       writeCsvRow.
+           string inNum delimited by size
+                  ',' delimited by size
+                  csvClassification delimited by size
+                  ',' delimited by size
+                  csvTimestamp delimited by size
+               into csvLine.
+           write csvLine.
+
+       *> append-only audit log: one row per
+       *> classification decision, independent of outputFile/csvFile --
+       *> reuses the classification text already set for csvClassification
+       *> at the same call site. date/time/job id were stamped once at
+       *> startup.
+       writeAuditRow.
+           move inNum to auditNum.
+           move csvClassification to auditResult.
+           write auditLine from auditRecord.
+
+       *> begin accumulating a fresh bucket, anchored on the record that
+       *> triggered it so the range line always reflects real boundaries.
+       startBucket.
+           move currentBucket to accumBucket.
+           compute bucketRangeStart = (currentBucket - 1) * bucketSize + 1.
+           compute bucketRangeEnd = currentBucket * bucketSize.
+           move zero to bucketPrimeCount.
+           move zero to bucketCompositeCount.
+           move 1 to bucketStarted.
+
+       *> flush the bucket being accumulated as a subtotal line.
+       writeBucketSubtotal.
+           move bucketRangeStart to bstRangeStart.
+           move bucketRangeEnd to bstRangeEnd.
+           move bucketPrimeCount to bstPrimeCount.
+           move bucketCompositeCount to bstCompositeCount.
+           write outLine from bucketSubtotalLine after advancing 1 line.
