@@ -13,8 +13,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT INPUT-FILE ASSIGN TO "./cobol/assets/primes.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-INPUT-FILE.
        SELECT OUTPUT-FILE ASSIGN TO "./cobol/assets/primes.out"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-OUTPUT-FILE.
+       SELECT RESTART-FILE ASSIGN TO "./cobol/assets/tutorial1.restart"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT REJECT-FILE ASSIGN TO "./cobol/assets/tutorial1.rej"
+           ORGANIZATION IS LINE SEQUENTIAL.
+    *>    CSV export: the same classifications as OUTPUT-FILE,
+    *>    one comma-delimited row per card, for spreadsheet/downstream use.
+       SELECT CSV-FILE ASSIGN TO "./cobol/assets/primes.csv"
            ORGANIZATION IS LINE SEQUENTIAL.
 
     *>    data division
@@ -24,24 +34,107 @@
            01 INPUT-VAL PIC X(9999).
        FD OUTPUT-FILE.
            01 OUT-LINE PIC x(9999) VALUE SPACES.
-           
+    *>    restart file holds one checkpoint record: how many cards of
+    *>    INPUT-FILE have been classified so far, and the last IN-N seen.
+       FD RESTART-FILE.
+           01 RESTART-REC.
+               02 RESTART-COUNT PICTURE 9(9).
+               02 RESTART-LAST-N PICTURE 9(9).
+               02 RESTART-REJECT-COUNT PICTURE 9(9).
+               02 FILLER PICTURE X(62).
+    *>    illegal cards are written here instead of mixed into OUTPUT-FILE,
+    *>    in the same layout as IN-CARD (flat X(80): the actual signed,
+    *>    lot-id/date-bearing record is moved across from IN-CARD itself
+    *>    with WRITE ... FROM, since LINE SEQUENTIAL's writer rejects a
+    *>    record whose FD group directly contains a SIGN SEPARATE
+    *>    elementary item), so they can be corrected and resubmitted as
+    *>    their own batch without losing the sign, lot id, or date.
+       FD REJECT-FILE.
+           01 REJECT-LINE PICTURE X(80).
+       FD CSV-FILE.
+           01 CSV-LINE PICTURE X(80).
+
        WORKING-STORAGE SECTION.
            77 N PICTURE S9(9).
-           77 R PICTURE S9(9) USAGE IS COMPUTATIONAL.
            77 I PICTURE S9(9) USAGE IS COMPUTATIONAL.
-       01 IN-CARD.
-           02 IN-N PICTURE 9(9).
-           02 FILLER PICTURE X(71).
+    *>    result handed back by the shared PRIMTEST subprogram:
+    *>    'I' illegal input, 'N' not a prime, 'P' prime.
+           77 WS-RESULT-CODE PICTURE X.
+    *>    the smallest divisor PRIMTEST found when WS-RESULT-CODE
+    *>    comes back 'N'.
+           77 WS-FACTOR PICTURE S9(9).
+    *>    checkpoint/restart controls. a checkpoint is written to
+    *>    RESTART-FILE every CHECKPOINT-EVERY cards so an overnight
+    *>    rerun after an abend can skip back to where it left off.
+           77 CARD-COUNT PICTURE 9(9) VALUE ZERO.
+           77 CHECKPOINT-EVERY PICTURE 9(9) VALUE 100.
+           77 CHECKPOINT-REM PICTURE 9(9) VALUE ZERO.
+           77 RESTART-ANSWER PICTURE X VALUE 'N'.
+           77 RESTART-POINT PICTURE 9(9) VALUE ZERO.
+    *>    a resumed run must append to the report/reject/CSV files
+    *>    instead of truncating what a prior, abended run already wrote
+    *>    up to the checkpoint -- RESTART-FILE itself is only half of
+    *>    "resume where we left off" if the report it fed gets wiped.
+           77 RESTARTED PICTURE 9 VALUE ZERO.
+    *>    run header controls so an auditor can tell which run and
+    *>    which job/operator produced a given primes.out.
+           77 RI-DATE PICTURE 9(8).
+           77 RI-TIME PICTURE 9(8).
+           77 RI-JOB-ID PICTURE X(8).
+    *>    return-code controls: 0 clean, 4 rejects found, 8 open
+    *>    failure, so the job stream can branch on how the run went.
+           77 FS-INPUT-FILE PICTURE XX.
+           77 FS-OUTPUT-FILE PICTURE XX.
+           77 WS-REJECT-COUNT PICTURE 9(9) VALUE ZERO.
+    *>    a feed that got cut short by a transmission problem reads
+    *>    fewer cards than the trailer promised, but still looks like a
+    *>    short, valid run unless CARD-COUNT at the trailer is checked
+    *>    against TRAILER-COUNT independently of AT END.
+           77 TRAILER-SEEN PICTURE 9 VALUE ZERO.
+           77 EXPECTED-COUNT PICTURE 9(9) VALUE ZERO.
+    *>    CSV export fields: one row per card, comma
+    *>    delimited, stamped with this run's date/time like OUTPUT-FILE.
+    *>    widened to X(15) to fit 'NEGATIVE NUMBER'.
+           77 CSV-CLASSIFICATION PICTURE X(15).
+           77 CSV-TIMESTAMP PICTURE X(16).
+    *>    shared input-card layout, also used by primes2.cob
+    *>    and primes3.cob, so all three programs agree on the same card
+    *>    shape including the lot-id/date fields carried for lot-tracking.
+       COPY incard REPLACING CARD-NAME BY IN-CARD
+                             NUM-FIELD BY IN-N
+                             LOT-FIELD BY IN-LOT-ID
+                             DATE-FIELD BY IN-CARD-DATE.
+    *>    primes.dat's last record is a trailer card instead of another
+    *>    allocation card, marked by a literal 'TRAILER ' in the columns a data
+    *>    card would otherwise carry its signed IN-N in, so the read
+    *>    loop can tell the two apart without a look-ahead buffer.
+       01 TRAILER-CARD REDEFINES IN-CARD.
+           02 TRAILER-MARKER PICTURE X(8).
+           02 TRAILER-COUNT PICTURE 9(9).
+           02 FILLER PICTURE X(63).
        01 TITLE-LINE.
            02 FILLER PICTURE X(6) VALUE SPACES.
            02 FILLER PICTURE X(20) VALUE 'PRIME NUMBER RESULTS'.
        01 UNDER-LINE.
            02 FILLER PICTURE X(32) VALUE
         ' -------------------------------'.
+       01 RUN-INFO-LINE.
+           02 FILLER PICTURE X(6) VALUE SPACES.
+           02 FILLER PICTURE X(9) VALUE 'RUN DATE '.
+           02 RI-OUT-DATE PICTURE 9(8).
+           02 FILLER PICTURE X(7) VALUE '  TIME '.
+           02 RI-OUT-TIME PICTURE 9(8).
+           02 FILLER PICTURE X(6) VALUE '  JOB '.
+           02 RI-OUT-JOB PICTURE X(8).
+    *>    factor breakdown, so chasing down why a particular allocation
+    *>    number failed doesn't mean rerunning it by hand through a
+    *>    calculator.
        01 NOT-A-PRIME-LINE.
            02 FILLER PICTURE X VALUE SPACE.
            02 OUT-N-2 PICTURE Z(8)9.
            02 FILLER PICTURE X(15) VALUE ' IS NOT A PRIME'.
+           02 FILLER PICTURE X(10) VALUE ', FACTOR: '.
+           02 OUT-N-2-FACTOR PICTURE Z(8)9.
        01 PRIME-LINE.
            02 FILLER PICTURE X VALUE SPACE.
            02 OUT-N-3 PICTURE Z(8)9.
@@ -50,31 +143,161 @@
            02 FILLER PICTURE X VALUE SPACE.
            02 OUT-N PICTURE Z(8)9.
            02 FILLER PICTURE X(14) VALUE ' ILLEGAL INPUT'.
+    *>    IN-N can now carry a sign
+    *>    (incard.cpy's NUM-FIELD is S9(9)), but negative allocation
+    *>    numbers aren't a format error like a non-numeric card -- they're
+    *>    a distinct, explicitly unsupported case, so they get their own
+    *>    message instead of falling into PRIMTEST's generic 'I' result.
+       01 NEGATIVE-LINE.
+           02 FILLER PICTURE X VALUE SPACE.
+           02 OUT-N-NEG PICTURE -(8)9.
+           02 FILLER PICTURE X(31) VALUE
+               ' NEGATIVE NUMBERS NOT SUPPORTED'.
+       01 CSV-HEADER-LINE PICTURE X(26) VALUE 'NUMBER,CLASSIFICATION,TIME'.
+       01 RECORD-COUNT-MISMATCH-LINE.
+           02 FILLER PICTURE X VALUE SPACE.
+           02 FILLER PICTURE X(26) VALUE
+               'RECORD COUNT MISMATCH -- '.
+           02 FILLER PICTURE X(9) VALUE 'EXPECTED '.
+           02 RCM-EXPECTED PICTURE Z(8)9.
+           02 FILLER PICTURE X(8) VALUE ' ACTUAL '.
+           02 RCM-ACTUAL PICTURE Z(8)9.
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE.
+           DISPLAY "RESTART FROM LAST CHECKPOINT (Y/N): ".
+           ACCEPT RESTART-ANSWER.
+           IF RESTART-ANSWER IS EQUAL TO 'Y' OR RESTART-ANSWER IS EQUAL TO 'y'
+               PERFORM RESTART-INIT
+               MOVE 1 TO RESTARTED.
+           IF RESTARTED IS EQUAL TO 1
+               OPEN INPUT INPUT-FILE, EXTEND OUTPUT-FILE, EXTEND REJECT-FILE,
+                   EXTEND CSV-FILE
+           ELSE
+               OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE, OUTPUT REJECT-FILE,
+                   OUTPUT CSV-FILE
+           END-IF.
+           IF FS-INPUT-FILE IS NOT EQUAL TO "00"
+                   OR FS-OUTPUT-FILE IS NOT EQUAL TO "00"
+               DISPLAY "FILE OPEN FAILURE, INPUT STATUS " FS-INPUT-FILE
+                   " OUTPUT STATUS " FS-OUTPUT-FILE
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
            WRITE OUT-LINE FROM TITLE-LINE AFTER ADVANCING 0 LINES.
            WRITE OUT-LINE FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+    *>    stamp the report with run date/time and job id so an auditor
+    *>    can tell which run produced it straight from the report.
+           ACCEPT RI-DATE FROM DATE YYYYMMDD.
+           ACCEPT RI-TIME FROM TIME.
+           ACCEPT RI-JOB-ID FROM ENVIRONMENT "JOBID".
+           IF RI-JOB-ID IS EQUAL TO SPACES
+               MOVE "OPERATOR" TO RI-JOB-ID.
+           MOVE RI-DATE TO RI-OUT-DATE.
+           MOVE RI-TIME TO RI-OUT-TIME.
+           MOVE RI-JOB-ID TO RI-OUT-JOB.
+           WRITE OUT-LINE FROM RUN-INFO-LINE AFTER ADVANCING 1 LINE.
+           STRING RI-OUT-DATE DELIMITED BY SIZE
+                  RI-OUT-TIME DELIMITED BY SIZE
+               INTO CSV-TIMESTAMP.
+           WRITE CSV-LINE FROM CSV-HEADER-LINE.
        1.  READ INPUT-FILE INTO IN-CARD AT END GO TO FINISH.
+           IF TRAILER-MARKER IS EQUAL TO 'TRAILER '
+               MOVE TRAILER-COUNT TO EXPECTED-COUNT
+               MOVE 1 TO TRAILER-SEEN
+               GO TO FINISH
+           END-IF.
+           ADD 1 TO CARD-COUNT.
+           IF CARD-COUNT IS NOT GREATER THAN RESTART-POINT GO TO 1.
            MOVE IN-N TO N.
+    *>    negative numbers are a distinct unsupported case,
+    *>    checked before PRIMTEST is even called.
+           IF N IS LESS THAN ZERO
+               MOVE N TO OUT-N-NEG
+               WRITE OUT-LINE FROM NEGATIVE-LINE AFTER ADVANCING 1 LINE
+               MOVE 'NEGATIVE NUMBER' TO CSV-CLASSIFICATION
+               PERFORM WRITE-CSV-ROW
+               ADD 1 TO WS-REJECT-COUNT
+               GO TO CHK
+           END-IF.
            DISPLAY N.
-           IF N IS GREATER THAN 1 GO TO B1.
-           MOVE IN-N TO OUT-N.
-           WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE.
-           GO TO 1.
-       B1. IF N IS LESS THAN 4 GO TO 3.
-           MOVE 2 TO R.
-       2.  DIVIDE R INTO N GIVING I.
-           MULTIPLY R BY I.
-           IF I IS NOT EQUAL TO N GO TO B2.
-           MOVE IN-N TO OUT-N-2.
-           WRITE OUT-LINE FROM NOT-A-PRIME-LINE AFTER ADVANCING 1 LINE.
-           GO TO 1.
-           B2. ADD 1 TO R.
-           IF R IS LESS THAN N GO TO 2.
-       3.  MOVE IN-N TO OUT-N-3.
+           CALL 'PRIMTEST' USING N, WS-RESULT-CODE, WS-FACTOR.
+           IF WS-RESULT-CODE IS EQUAL TO 'I'
+               MOVE IN-N TO OUT-N
+               WRITE OUT-LINE FROM ERROR-MESS AFTER ADVANCING 1 LINE
+               WRITE REJECT-LINE FROM IN-CARD
+               ADD 1 TO WS-REJECT-COUNT
+               MOVE 'ILLEGAL INPUT' TO CSV-CLASSIFICATION
+               PERFORM WRITE-CSV-ROW
+               GO TO CHK
+           END-IF.
+           IF WS-RESULT-CODE IS EQUAL TO 'N'
+               MOVE IN-N TO OUT-N-2
+               MOVE WS-FACTOR TO OUT-N-2-FACTOR
+               WRITE OUT-LINE FROM NOT-A-PRIME-LINE AFTER ADVANCING 1 LINE
+               MOVE 'NOT A PRIME' TO CSV-CLASSIFICATION
+               PERFORM WRITE-CSV-ROW
+               GO TO CHK
+           END-IF.
+           MOVE IN-N TO OUT-N-3.
            WRITE OUT-LINE FROM PRIME-LINE AFTER ADVANCING 1 LINE.
+           MOVE 'PRIME' TO CSV-CLASSIFICATION.
+           PERFORM WRITE-CSV-ROW.
+       CHK.
+    *>    write a checkpoint every CHECKPOINT-EVERY cards so a rerun
+    *>    after an abend can restart after CARD-COUNT instead of at 1.
+           DIVIDE CARD-COUNT BY CHECKPOINT-EVERY GIVING I
+               REMAINDER CHECKPOINT-REM.
+           IF CHECKPOINT-REM IS EQUAL TO ZERO
+               PERFORM WRITE-CHECKPOINT.
            GO TO 1.
        FINISH.
-           CLOSE INPUT-FILE, OUTPUT-FILE.
-           STOP RUN.
+    *>    only checked when a
+    *>    trailer card was actually seen, so a deck with no trailer
+    *>    (an older feed, or a hand-keyed test deck) still runs exactly
+    *>    as it always has.
+           IF TRAILER-SEEN IS EQUAL TO 1
+                   AND CARD-COUNT IS NOT EQUAL TO EXPECTED-COUNT
+               MOVE EXPECTED-COUNT TO RCM-EXPECTED
+               MOVE CARD-COUNT TO RCM-ACTUAL
+               WRITE OUT-LINE FROM RECORD-COUNT-MISMATCH-LINE
+                   AFTER ADVANCING 2 LINES
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+           IF WS-REJECT-COUNT IS GREATER THAN ZERO
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+           CLOSE INPUT-FILE, OUTPUT-FILE, REJECT-FILE, CSV-FILE.
+           GOBACK.
+
+    *>    one comma-delimited CSV-FILE row per card,
+    *>    alongside OUTPUT-FILE's fixed-width report line.
+       WRITE-CSV-ROW.
+           STRING IN-N DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-CLASSIFICATION DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CSV-TIMESTAMP DELIMITED BY SIZE
+               INTO CSV-LINE.
+           WRITE CSV-LINE.
+
+       RESTART-INIT.
+    *>    pull the last checkpoint's card count so the read loop can
+    *>    fast-forward past cards already classified in a prior run.
+           OPEN INPUT RESTART-FILE.
+           READ RESTART-FILE
+               AT END MOVE ZERO TO RESTART-POINT
+               NOT AT END MOVE RESTART-COUNT TO RESTART-POINT
+                       MOVE RESTART-REJECT-COUNT TO WS-REJECT-COUNT
+           END-READ.
+           CLOSE RESTART-FILE.
+           DISPLAY "RESUMING AFTER CARD " RESTART-POINT.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE CARD-COUNT TO RESTART-COUNT.
+           MOVE IN-N TO RESTART-LAST-N.
+           MOVE WS-REJECT-COUNT TO RESTART-REJECT-COUNT.
+           WRITE RESTART-REC.
+           CLOSE RESTART-FILE.
