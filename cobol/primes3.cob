@@ -2,7 +2,7 @@
        *> it provides the program name and other items used to uniquely.
        *> identify the program. it is required in every cobol program.
        identification division.
-       program-id. primes2.
+       program-id. primes3.
     
        *> environment division.
        *> describes the computer and other devices used to compile.
@@ -16,10 +16,32 @@
        *> it is for the reading and writing files.
        input-output section.
        file-control.
-       select inputFile assign to inputFileName
-           organization is line sequential.
-       select outputFile assign to outputFileName
-           organization is line sequential.
+    *>    file status lets option 2
+    *>    tell a bad input/output file name apart from a clean run, the
+    *>    same open-failure check tutorial1.cob already does. dynamic
+    *>    is required here for the same reason primes2.cob's inputFile/
+    *>    outputFile use it: plain ASSIGN TO a data-name means ASSIGN
+    *>    EXTERNAL (a JCL DD-name lookup) under -std=ibm, not "use this
+    *>    field's runtime content".
+       select inputFile assign to dynamic inputFileName
+           organization is line sequential
+           file status is fsInputFile.
+       select outputFile assign to dynamic outputFileName
+           organization is line sequential
+           file status is fsOutputFile.
+    *>    append-only audit log: every classification
+    *>    decision this run makes, across all three menu options, is
+    *>    durably recorded here independent of whatever the operator
+    *>    did with the on-screen/file report.
+       select auditFile assign to dynamic auditFileName
+           organization is line sequential
+           file status is fsAuditFile.
+    *>    authorized-operator file: a small list of
+    *>    userid/password pairs checked before option 2 is allowed to
+    *>    open arbitrary input/output files.
+       select authFile assign to dynamic authFileName
+           organization is line sequential
+           file status is fsAuthFile.
 
        *> data division.
        *> is a division for working and declarering data.
@@ -30,22 +52,104 @@
              01 inputLine pic x(9999).
          fd outputFile.
              01 outLine pic x(9999) value spaces.
+    *>    audit log record: flat PIC X FD record, the
+    *>    same shape as every other report-line record in this tree --
+    *>    the actual structured record is built in working-storage and
+    *>    moved across with WRITE ... FROM.
+         fd auditFile.
+             01 auditLine pic x(80).
+    *>    authorized-operator file: one userid/password
+    *>    pair per record, same flat layout style as the other small
+    *>    lookup files in this tree.
+         fd authFile.
+             01 authRecord.
+                 02 authRecUserId pic x(8).
+                 02 authRecPassword pic x(8).
        *> working storage section is for main data.
        working-storage section.
            77 inputFileName pic x(99).
-           77 ouputFileName pic x(99).
+           77 outputFileName pic x(99).
            77 num pic s9(9).
-           77 divisor pic s9(9) usage is computational.
-           77 product pic s9(9) usage is computational.
-           77 loop pic 9.
            77 eof pic 9.
-           77 backToTop pic 9.
-           77 userStandardInput pic 9(9).
+    *>    signed so a typed "-5" keeps its sign instead of
+    *>    being stored as its absolute value.
+           77 userStandardInput pic s9(9).
            77 userOption pic x(9).
+    *>    counts bad menu entries
+    *>    this session so an operator can tell fat-fingering apart from a
+    *>    scripted feed sending garbage.
+           77 invalidOptionCount pic 9(9) value zero.
+    *>    quick ad hoc range check (option 3): classify every number
+    *>    from rangeStart through rangeEnd without building a file.
+           77 rangeStart pic 9(9).
+           77 rangeEnd pic 9(9).
+           77 rangeCurrent pic 9(9).
+    *>    result handed back by the shared PRIMTEST subprogram:
+    *>    'I' illegal input, 'N' not a prime, 'P' prime.
+           77 wsResultCode pic x.
+    *>    the smallest divisor PRIMTEST
+    *>    found when wsResultCode comes back 'N'.
+           77 wsFactor pic s9(9).
+    *>    run header controls so an auditor can tell which run and
+    *>    which job/operator produced a given output file.
+           77 riDate pic 9(8).
+           77 riTime pic 9(8).
+           77 riJobId pic x(8).
+    *>    append-only audit log: a durable per-decision
+    *>    record (input value, result, timestamp, run id), separate
+    *>    from the human-readable report, so an audit question can be
+    *>    answered even if primes.out gets reprinted or lost.
+           77 auditFileName pic x(99) value "./primes3.audit".
+           77 fsAuditFile pic xx.
+           77 envOverride pic x(99).
+    *>    'NEGATIVE NUMBER', 'ILLEGAL INPUT', 'NOT A PRIME' or 'PRIME' --
+    *>    set right before perform writeAuditRow at each classification
+    *>    site.
+           77 auditClassification pic x(15).
+    *>    return-code controls: 0 clean, 4 rejects found,
+    *>    8 open failure, same convention as tutorial1.cob/sieve.cob, so
+    *>    a job stream chaining all four programs can branch on how
+    *>    option 2's file-mode run went. interactive/range-check modes
+    *>    have no file to fail opening and aren't run unattended, so
+    *>    they leave return-code at its default of zero.
+           77 fsInputFile pic xx.
+           77 fsOutputFile pic xx.
+           77 rejectCount pic 9(9) value zero.
+    *>    a mistyped output file
+    *>    name has more than once clobbered a report still needed, so
+    *>    option 2 checks whether outputFileName already exists --
+    *>    trying OPEN INPUT on it and reading the file status is the
+    *>    only portable way to ask "does this file exist" without
+    *>    actually opening it for output -- and makes the operator
+    *>    confirm before OPEN OUTPUT is allowed to truncate it.
+           77 fsOverwriteCheck pic xx.
+           77 overwriteConfirmed pic x value space.
+    *>    the authorized-operator
+    *>    file is DYNAMIC-assigned with an env override, same convention
+    *>    as auditFileName, and loaded into a small in-memory table the
+    *>    first time option 2 is picked so repeated attempts in one
+    *>    session don't keep re-reading the file.
+           77 authFileName pic x(99) value "./primes3.auth".
+           77 fsAuthFile pic xx.
+           77 authLoaded pic 9 value zero.
+           77 authCount pic 9(9) value zero.
+           77 authIdx pic 9(9).
+           77 authIsAuthorized pic 9 value zero.
+           77 authUserIdEntry pic x(8).
+           77 authPasswordEntry pic x(8).
+           01 authTable.
+               02 authEntry occurs 50 times.
+                   03 authTableUserId pic x(8).
+                   03 authTablePassword pic x(8).
        *> declare a record when reading from user data.
-       01 inCard.
-           02 inNum pic 9(9).
-           02 filler pic x(71).
+    *>    shared input-card layout, also used by
+    *>    primes1.cob/tutorial1.cob and primes2.cob, so all three
+    *>    programs agree on the same card shape including the
+    *>    lot-id/date fields carried for lot-tracking.
+       COPY incard REPLACING CARD-NAME BY inCard
+                             NUM-FIELD BY inNum
+                             LOT-FIELD BY inLotId
+                             DATE-FIELD BY inCardDate.
        *> declare a record if the tille line 
        01 titleLine.
            02 filler pic x(6) value spaces.
@@ -53,10 +157,23 @@
        01 theUnderLine.
            02 filler pic x(32) value
         ' -------------------------------'.
+       01 runInfoLine.
+           02 filler pic x(6) value spaces.
+           02 filler pic x(9) value 'RUN DATE '.
+           02 riOutDate pic 9(8).
+           02 filler pic x(7) value '  TIME '.
+           02 riOutTime pic 9(8).
+           02 filler pic x(6) value '  JOB '.
+           02 riOutJob pic x(8).
+    *>    factor breakdown, so chasing down why a
+    *>    particular allocation number failed doesn't mean rerunning it
+    *>    by hand through a calculator.
        01 notAPrimeLine.
            02 filler pic x value space.
            02 outNum2 pic z(8)9.
            02 filler pic x(15) value ' IS NOT A PRIME'.
+           02 filler pic x(10) value ', FACTOR: '.
+           02 outNum2Factor pic z(8)9.
        01 primeLine.
            02 filler pic x value space.
            02 outNum3 pic z(8)9.
@@ -65,7 +182,39 @@
            02 filler pic x value space.
            02 outNum pic z(8)9.
            02 filler pic x(14) value ' ILLEGAL INPUT'.
-       
+    *>    a negative allocation
+    *>    number is a distinct unsupported case, not the generic illegal
+    *>    input PRIMTEST returns for anything not greater than 1.
+       01 negativeLine.
+           02 filler pic x value space.
+           02 outNumNeg pic -(8)9.
+           02 filler pic x(31) value
+               ' NEGATIVE NUMBERS NOT SUPPORTED'.
+    *>    append-only audit log record: one fixed-width
+    *>    row per classification decision -- run date/time/job id carry
+    *>    the same values stamped on the report, so a row can be traced
+    *>    back to the run that produced it.
+       01 auditRecord.
+           02 auditDate pic 9(8).
+           02 filler pic x value space.
+           02 auditTime pic 9(8).
+           02 filler pic x value space.
+           02 auditJob pic x(8).
+           02 filler pic x value space.
+           02 auditNum pic -(8)9.
+           02 filler pic x value space.
+           02 auditResult pic x(15).
+           02 filler pic x(27) value spaces.
+
+    *>    same screen-section
+    *>    style inquiry.cob already uses for its own
+    *>    interactive prompt, rather than a plain display/accept pair.
+       screen section.
+       01 overwriteConfirmScreen.
+           02 line 1 column 1
+               value "FILE ALREADY EXISTS, OVERWRITE? Y/N: ".
+           02 column plus 1 pic x using overwriteConfirmed.
+
        *> procedure division.
        *> this division is used to specify the operations.
        *> where the program performed actual logic and instructions.
@@ -76,12 +225,47 @@
        *> main program execution.
        *>---------------------------------------------------------------
 
+    *>    run date/time/job id are stamped once at startup (not just
+    *>    when option 2 opens a report) so every classification
+    *>    decision this run makes -- interactive, file, or range-check --
+    *>    carries the same run identity into the audit log.
+       accept riDate from date yyyymmdd.
+       accept riTime from time.
+       accept riJobId from environment "JOBID".
+       if riJobId = spaces
+           move "OPERATOR" to riJobId
+       end-if.
+       move riDate to riOutDate.
+       move riTime to riOutTime.
+       move riJobId to riOutJob.
+       move riOutDate to auditDate.
+       move riOutTime to auditTime.
+       move riOutJob to auditJob.
+
+    *>    append-only audit log: open for append if the
+    *>    file already exists from an earlier run, otherwise create it.
+       accept envOverride from environment "PRIMES3_AUDIT_DD".
+       if envOverride is not equal to spaces
+           move envOverride to auditFileName
+       end-if.
+       open extend auditFile.
+       if fsAuditFile is not equal to "00"
+           open output auditFile
+       end-if.
+
+    *>    password-gated option 2: same env-override
+    *>    convention as auditFileName.
+       accept envOverride from environment "PRIMES3_AUTH_DD".
+       if envOverride is not equal to spaces
+           move envOverride to authFileName
+       end-if.
+
        perform mainUserInputFunction.
 
        *> close the input and output file.
-       *> then stop the program.
-       close inputFile, outputFile.
-       stop run.
+       *> then return control to whatever called this program.
+       close inputFile, outputFile, auditFile.
+       goback.
 
        *>---------------------------------------------------------------
        *> code below are cobol functions.
@@ -92,15 +276,15 @@
            *> loop until the user enter exit
            perform until userOption = "x" or userOption = "x"
                *> initialize variables that is going to be used.
-               move 0 to backToTop
                move 0 to eof
-               move 1 to loop
                *> display the options to the user.
                display " "
                display "-------------------------------------------------"
                display "Program options."
                display "1 -> Enter prime numbers from the standard input."
                display "2 -> Enter user defined input and output files."
+               display "3 -> Enter a start and end number for a range check."
+               display "h -> Help (explains each option and the file format)."
                display "x -> Exit."
                display "-------------------------------------------------"
                display "enter an option:"
@@ -122,18 +306,160 @@
                accept userStandardInput
                perform primeFunction
            else if userOption = "2"
-               display "Enter input file name: "
-               accept inputFileName
-               display "Enter output file name: "
-               accept outputFileName
-               open input inputFile, output outputFile
-               write outLine from titleLine after advancing 0 lines
-               write outLine from theUnderLine after advancing 1 line
-               display "Reading from file..."
-               display "Writing result..."
-               perform primeFunction
+    *>    a userid/password has
+    *>    to check out against the authorized-operator file before this
+    *>    option is allowed to open arbitrary input/output files.
+               perform checkAuthorizationFunction
+               if authIsAuthorized is not equal to 1
+                   display "ACCESS DENIED. OPTION 2 REQUIRES AN "
+                       "AUTHORIZED OPERATOR."
+               else
+                   display "Enter input file name: "
+                   accept inputFileName
+                   display "Enter output file name: "
+                   accept outputFileName
+    *>    ask before OPEN OUTPUT
+    *>    gets a chance to truncate a file that was already there.
+                   perform checkOutputOverwriteFunction
+                   if overwriteConfirmed is equal to 'N'
+                           or overwriteConfirmed is equal to 'n'
+                       display "OPTION 2 CANCELLED, OUTPUT FILE NOT "
+                           "OVERWRITTEN."
+                   else
+                       open input inputFile, output outputFile
+    *>    same file-status pattern
+    *>    tutorial1.cob uses, so a bad file name aborts the run with a
+    *>    return code instead of primeFunction reading/writing a file
+    *>    that was never actually opened.
+                       if fsInputFile is not equal to "00"
+                               or fsOutputFile is not equal to "00"
+                           display "FILE OPEN FAILURE, INPUT STATUS "
+                               fsInputFile " OUTPUT STATUS " fsOutputFile
+                           move 8 to return-code
+                           goback
+                       end-if
+                       write outLine from titleLine after advancing 0 lines
+                       write outLine from theUnderLine after advancing 1 line
+                       *> stamp the report with run date/time and job id so
+                       *> an auditor can tell which run produced it.
+                       write outLine from runInfoLine after advancing 1 line
+                       display "Reading from file..."
+                       display "Writing result..."
+                       perform primeFunction
+                   end-if
+               end-if
+           else if userOption = "3"
+               display "Enter the start of the range: "
+               accept rangeStart
+               display "Enter the end of the range: "
+               accept rangeEnd
+               move rangeStart to rangeCurrent
+               perform rangeFunction
+           else if userOption = "h" or userOption = "H"
+               perform displayHelpFunction
+           else if userOption is not equal to "x" and
+                   userOption is not equal to "X"
+    *>    tell the operator the
+    *>    entry wasn't recognized instead of silently looping back to
+    *>    the menu, and keep a running count of how many times it's
+    *>    happened this session.
+               add 1 to invalidOptionCount
+               display "INVALID OPTION, TRY AGAIN. (ATTEMPT "
+                   invalidOptionCount ")"
+           end-if.
+
+    *>    a new operator shouldn't have to
+    *>    open the cobol source to learn what option 2 expects on its
+    *>    input cards.
+       displayHelpFunction.
+           display " "
+           display "-------------------------------------------------"
+           display "Help."
+           display "1 -> Enter prime numbers from the standard input."
+           display "     Type one number at a time; each is classified"
+           display "     as it is entered."
+           display "2 -> Enter user defined input and output files."
+           display "     The input file is read one 80-column card per"
+           display "     line, in this layout:"
+           display "       columns  1-10  allocation number, signed,"
+           display "                      leading separate sign"
+           display "                      (e.g. +000000059)"
+           display "       columns 11-20  lot id"
+           display "       columns 21-28  date, yyyymmdd"
+           display "       columns 29-80  unused"
+           display "     The output file gets a title, a run header,"
+           display "     and one result line per input card."
+           display "3 -> Enter a start and end number for a range check."
+           display "     Every number in the range is classified and"
+           display "     displayed; no files are read or written."
+           display "-------------------------------------------------"
+           display " ".
+
+    *>    load the authorized-
+    *>    operator file into memory the first time option 2 is picked
+    *>    (same once-per-run caching style as PRIMTEST's PRIMECFG.DAT),
+    *>    then prompt for a userid/password and check it against the
+    *>    table. Missing the auth file denies access outright rather
+    *>    than falling back open -- this is a security control, not a
+    *>    performance/tuning default, so the safe failure is closed.
+       checkAuthorizationFunction.
+           move 0 to authIsAuthorized
+           if authLoaded is not equal to 1
+               perform loadAuthTableFunction
+           end-if
+           if authCount is equal to zero
+               display "NO AUTHORIZED OPERATOR FILE FOUND, OPTION 2 "
+                   "UNAVAILABLE."
+           else
+               display "Enter userid: "
+               accept authUserIdEntry
+               display "Enter password: "
+               accept authPasswordEntry
+               perform varying authIdx from 1 by 1
+                       until authIdx is greater than authCount
+                   if authTableUserId(authIdx) is equal to authUserIdEntry
+                           and authTablePassword(authIdx) is equal to
+                               authPasswordEntry
+                       move 1 to authIsAuthorized
+                       exit perform
+                   end-if
+               end-perform
+           end-if.
+
+       loadAuthTableFunction.
+           move 1 to authLoaded
+           open input authFile
+           if fsAuthFile is equal to "00"
+               perform until fsAuthFile is not equal to "00"
+                       or authCount is equal to 50
+                   read authFile
+                       at end
+                           move "10" to fsAuthFile
+                       not at end
+                           add 1 to authCount
+                           move authRecUserId to
+                               authTableUserId(authCount)
+                           move authRecPassword to
+                               authTablePassword(authCount)
+                   end-read
+               end-perform
+               close authFile
            end-if.
-       
+
+    *>    OPEN INPUT against the
+    *>    typed output file name is a portable way to ask "does this
+    *>    already exist" without opening it for output first -- file
+    *>    status "00" means it does, anything else means there's
+    *>    nothing there to clobber, so the confirmation is skipped.
+       checkOutputOverwriteFunction.
+           move 'Y' to overwriteConfirmed
+           open input outputFile
+           if fsOutputFile is equal to "00"
+               close outputFile
+               display overwriteConfirmScreen
+               accept overwriteConfirmScreen
+           end-if.
+
        *> prime function that will find whether a number is prime.
        primeFunction.
            *> loop the program until end of file is true.
@@ -154,75 +480,99 @@
                    display "Terminating program..."
                    display "Good bye."
                    display " "
-                   close inputFile, outputFile
-                   stop run
+    *>    4 if this run wrote any
+    *>    illegal-input/negative-number rejects, else 0.
+                   if rejectCount is greater than zero
+                       move 4 to return-code
+                   else
+                       move 0 to return-code
+                   end-if
+                   close inputFile, outputFile, auditFile
+                   goback
                end-if
                *> assign num from the input file.
                *> where num will be the number to check whether it is prime.
                move inNum to num
-               *> if the number is less than 1 write an error message.
-               *> else find whether it is a prime number.
-               if num is not > 1
-                   *> write error message and continue.
+    *>    a negative number is
+    *>    pulled out before PRIMTEST is even called.
+               if num is less than zero
+                   if userOption = "1"
+                       display "Result: Negative numbers not supported."
+                   else
+                       move inNum to outNumNeg
+                       write outLine from negativeLine after advancing 1 line
+                       add 1 to rejectCount
+                   end-if
+                   move 'NEGATIVE NUMBER' to auditClassification
+                   perform writeAuditRow
+               else
+               *> classify the number through the shared prime-test
+               *> subprogram so this report agrees with tutorial1 and
+               *> primes2 on the same input.
+               call 'PRIMTEST' using num, wsResultCode, wsFactor
+               if wsResultCode = 'I'
                    move inNum to outNum
                    if userOption = "1"
                        display "Result: Illegal input."
                    else
                        write outLine from errorMess after advancing 1 line
+                       add 1 to rejectCount
                    end-if
-               else
-                   *> if number is greater than 3 then check if it is prime.
-                   if num is not < 4
-                       move 2 to divisor
-                       *> loop keep looping to check if number is prime.
-                       move 1 to loop
-                       perform until loop is not = 1
-                           *> divide the number to get the remainder.
-                           *> so that we know if it is a prime or not.
-                           compute product = num / divisor
-                           compute product = product * divisor
-        
-                           *> if product is not the number add 1 to the remainder.
-                           *> else show the number that it is not prime.
-                           if product is not = num
-                               compute divisor = divisor + 1
-                           else
-                               if userOption = "1"
-                                   display "Result: It is not a prime number."
-                               else
-                                   move inNum to outNum2
-                                   write outLine from notAPrimeLine after advancing 1 line
-                               end-if
-                               move 1 to backToTop
-                           end-if
-                           *> if the number shown that it is not a prime.
-                           *> continuue to the top.
-                           *> else if the number is bigger than divisor.
-                           *> the loop, if not exit the loop.
-                           if backToTop = 1
-                               move 0 to loop
-                           else if divisor < num
-                               move 1 to loop
-                           else
-                               move 0 to loop
-                           end-if
-                       end-perform
+                   move 'ILLEGAL INPUT' to auditClassification
+               else if wsResultCode = 'N'
+                   if userOption = "1"
+                       display "Result: It is not a prime number. Factor: " wsFactor
+                   else
+                       move inNum to outNum2
+                       move wsFactor to outNum2Factor
+                       write outLine from notAPrimeLine after advancing 1 line
                    end-if
-                   *> if the number was not a prime number got back to top.
-                   *> else if the number is prime, write and continue.
-                   if backToTop = 1
-                       move 0 to backToTop
+                   move 'NOT A PRIME' to auditClassification
+               else
+                   if userOption = "1"
+                       display "Result: It is a prime number."
                    else
-                       if userOption = "1"
-                           display "Result: It is a prime number."
-                       else
-                           move inNum to outNum3
-                           write outLine from primeLine after advancing 1 line
-                       end-if
+                       move inNum to outNum3
+                       write outLine from primeLine after advancing 1 line
                    end-if
+                   move 'PRIME' to auditClassification
+               end-if
+               end-if
+               perform writeAuditRow
                end-if
                *> exit if the program is the standard input
                if userOption = "1"
                    move 1 to eof
                end-if
            end-perform.
+
+       *> quick ad hoc range check: classify every number from
+       *> rangeStart through rangeEnd and display each result, the
+       *> same as option 1 but without typing each number separately.
+       rangeFunction.
+           perform until rangeCurrent is greater than rangeEnd
+               move rangeCurrent to num
+               call 'PRIMTEST' using num, wsResultCode, wsFactor
+               if wsResultCode = 'I'
+                   display rangeCurrent " - Result: Illegal input."
+                   move 'ILLEGAL INPUT' to auditClassification
+               else if wsResultCode = 'N'
+                   display rangeCurrent " - Result: It is not a prime number. Factor: " wsFactor
+                   move 'NOT A PRIME' to auditClassification
+               else
+                   display rangeCurrent " - Result: It is a prime number."
+                   move 'PRIME' to auditClassification
+               end-if
+               end-if
+               perform writeAuditRow
+               add 1 to rangeCurrent
+           end-perform.
+
+    *>    append-only audit log: one row per
+    *>    classification decision, independent of the on-screen/file
+    *>    report -- num/auditClassification are already set by the
+    *>    caller; date/time/job id were stamped once at startup.
+       writeAuditRow.
+           move num to auditNum.
+           move auditClassification to auditResult.
+           write auditLine from auditRecord.
