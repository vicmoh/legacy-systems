@@ -1,6 +1,10 @@
-    *>    header of the program
+    *>    header of the program. superseded by primes1.cob's card
+    *>    classification logic, which now carries the PROGRAM-ID
+    *>    "tutorial1" the rest of the suite calls into; kept under its
+    *>    own distinct PROGRAM-ID here so the two source files don't
+    *>    collide when both are on the CALL search path.
        identification division.
-       program-id. tutorial1.
+       program-id. tutorial1stub.
     
     *>    environtment division
        environment division.
